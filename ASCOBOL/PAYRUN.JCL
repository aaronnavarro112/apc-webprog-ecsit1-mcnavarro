@@ -0,0 +1,54 @@
+//PAYRUN   JOB (ACCTNO),'DAILY PAYROLL SUITE',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//*  JOB:      PAYRUN
+//*  PURPOSE:  RUNS THE DAILY SHOP TAKINGS, CASH OFFICE AND PAYROLL
+//*            PROGRAMS IN SEQUENCE - PROG2, THEN PROG4, THEN PROG5.
+//*            EACH STEP IS CONDITIONED ON THE RETURN CODES OF THE
+//*            STEPS BEFORE IT SO A FAILURE STOPS THE CHAIN INSTEAD OF
+//*            RUNNING A LATER PROGRAM AGAINST BAD OR MISSING DATA.
+//*            A BYPASSED STEP SHOWS "FLUSH" IN THE JOB LOG AND THE
+//*            FAILING STEP'S OWN COMPLETION CODE AND SYSOUT SHOW WHY.
+//*
+//*  MODIFICATION HISTORY
+//*  DATE       INIT  DESCRIPTION
+//*  ---------- ----  -----------------------------------------------
+//*  2026-08-09 PJM   ORIGINAL - CHAINS PROG2, PROG4 AND PROG5 WITH
+//*                    RETURN-CODE CHECKING BETWEEN STEPS.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=PROG2
+//STEPLIB  DD DSN=ACME.PAYROLL.LOADLIB,DISP=SHR
+//STUMAST  DD DSN=ACME.PAYROLL.STUMAST,DISP=SHR
+//STUADD   DD DSN=ACME.PAYROLL.STUADD,DISP=SHR
+//STUADDRP DD SYSOUT=*
+//BANKDEP  DD DSN=ACME.PAYROLL.BANKDEP,DISP=SHR
+//SHOPVRPT DD SYSOUT=*
+//AUDITJNL DD DSN=ACME.PAYROLL.AUDITJNL,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//*        STEP020 (CASH OFFICE) IS BYPASSED IF STEP010 FAILED.
+//STEP020  EXEC PGM=PROG4,COND=(0,LT,STEP010)
+//STEPLIB  DD DSN=ACME.PAYROLL.LOADLIB,DISP=SHR
+//CASHTRN  DD DSN=ACME.PAYROLL.CASHTRN,DISP=SHR
+//BANKEXP  DD DSN=ACME.PAYROLL.BANKEXP,DISP=SHR
+//CASHAUD  DD DSN=ACME.PAYROLL.CASHAUD,DISP=MOD
+//CASHRPT  DD SYSOUT=*
+//STUROSTR DD DSN=ACME.PAYROLL.STUROSTR,DISP=SHR
+//ENROLRPT DD SYSOUT=*
+//AUDITJNL DD DSN=ACME.PAYROLL.AUDITJNL,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//*        STEP030 (PAYROLL) IS BYPASSED IF EITHER STEP010 OR STEP020
+//*        FAILED - NET PAY SHOULD NEVER RUN AGAINST AN UNRECONCILED
+//*        DAY.
+//STEP030  EXEC PGM=PROG5,COND=((0,LT,STEP010),(0,LT,STEP020))
+//STEPLIB  DD DSN=ACME.PAYROLL.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=ACME.PAYROLL.EMPMAST,DISP=SHR
+//RATETAB  DD DSN=ACME.PAYROLL.RATETAB,DISP=SHR
+//PAYSLIP  DD DSN=ACME.PAYROLL.PAYSLIP,DISP=MOD
+//PAYCHKPT DD DSN=ACME.PAYROLL.PAYCHKPT,DISP=SHR
+//BANKDISB DD DSN=ACME.PAYROLL.BANKDISB,DISP=MOD
+//AUDITJNL DD DSN=ACME.PAYROLL.AUDITJNL,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//

@@ -1,51 +1,502 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 CASH  PIC 9(4) VALUE 123.
-       01 TOTAL  PIC 9(4) VALUE 1000.
-       01 CHEQUES  PIC 9(4) VALUE 1533.
-
-       01 MALES PIC 9(4) VALUE 611.
-       01 FEMALES PIC 9(4) VALUE 1255.
-       01 TotalStudents PIC 9(4).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "CASH: ", CASH.
-            DISPLAY "TOTAL: ", TOTAL.
-
-            DISPLAY " ".
-
-            DISPLAY "ADD CASH TO TOTAL".
-
-            ADD CASH TO TOTAL.
-            DISPLAY "TOTAL: ", TOTAL.
-
-            DISPLAY " ".
-
-            DISPLAY "ADD CASH, 20 TO TOTAL"
-            ADD CASH, 20 TO TOTAL
-            DISPLAY "TOTAL: ", TOTAL.
-
-
-            DISPLAY " ".
-
-            DISPLAY "ADD CASH, CHEQUES GIVING TOTAL".
-            ADD CASH, CHEQUES GIVING TOTAL.
-            DISPLAY "TOTAL: ", TOTAL.
-
-            DISPLAY " ".
-
-            DISPLAY "ADD MALES TO FEMALES GIVING TOTAL STUDENTS".
-            ADD MALES TO FEMALES GIVING TotalStudents
-            DISPLAY "TOTAL STUDENTS: ", TotalStudents.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000200* AUTHOR:        P. MURPHY, PAYROLL SYSTEMS
+000300* INSTALLATION:  ACME MANUFACTURING CORP - DATA PROCESSING
+000400* DATE-WRITTEN:  2024-01-15
+000500* DATE-COMPILED:
+000600* PURPOSE:       END-OF-DAY CASH OFFICE RECONCILIATION AND
+000700*                SCHOOL ENROLMENT HEADCOUNT RUN.
+000800* TECTONICS:     cobc -x -std=ibm Prog4.cbl
+000900*
+001000* MODIFICATION HISTORY
+001100* DATE       INIT  DESCRIPTION
+001200* ---------- ----  ----------------------------------------------
+001300* 2026-08-09 PJM   REPLACED THE ADD CASH/CHEQUES DEMONSTRATION
+001400*                  WITH A REAL TILL RECONCILIATION: THE DAY'S
+001500*                  CASH TRANSACTIONS ARE TOTALLED AGAINST THE
+001600*                  EXPECTED BANKING FIGURE, AN OVER/SHORT
+001700*                  EXCEPTION REPORT IS PRINTED, AND A PERMANENT
+001800*                  AUDIT LOG ENTRY IS WRITTEN FOR EVERY RUN.
+001850* 2026-08-09 PJM   TENDER TYPES ARE NOW TABLE-DRIVEN (CASH, CARD,
+001860*                  MOBILE WALLET, CHEQUE) SO THE DAILY TOTAL IS
+001870*                  BROKEN DOWN BY HOW THE CUSTOMER ACTUALLY PAID,
+001880*                  NOT JUST ONE BLENDED FIGURE.
+001885* 2026-08-09 PJM   STUDENT HEADCOUNT NOW COMES FROM THE STUDENT
+001886*                  ROSTER FILE AND IS BROKEN DOWN BY CLASS AS
+001887*                  WELL AS GENDER, INSTEAD OF TWO HARDCODED
+001888*                  SCHOOL-WIDE COUNTERS.
+001889* 2026-08-09 PJM   ENROLLED, WAITLISTED AND WITHDRAWN STUDENTS
+001890*                  ARE NOW REPORTED SEPARATELY - ONLY ENROLLED
+001891*                  STUDENTS COUNT TOWARD THE CLASS/GENDER
+001892*                  HEADCOUNT, SO A WITHDRAWAL NO LONGER JUST
+001893*                  VANISHES FROM THE TOTALS.
+001894* 2026-08-09 PJM   NOW APPENDS A RUN RECORD TO THE SHARED AUDIT
+001895*                  JOURNAL ALONGSIDE THE EXISTING CASH-SPECIFIC
+001896*                  OVER/SHORT AUDIT LOG.
+001897* 2026-08-09 PJM   PRINTED REPORTS NOW CARRY THE STANDARD COMPANY
+001898*                  HEADING, RUN DATE AND PAGE NUMBER USED ACROSS
+001899*                  THE WHOLE SUITE.
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. PROG4.
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CASH-TRANSACTION-FILE ASSIGN TO "CASHTRN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS CR-CASHTRN-STATUS.
+002800     SELECT EXPECTED-BANKING-FILE ASSIGN TO "BANKEXP"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS CR-BANKEXP-STATUS.
+003100     SELECT CASH-AUDIT-FILE ASSIGN TO "CASHAUD"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS CR-CASHAUD-STATUS.
+003400     SELECT CASH-RECON-REPORT ASSIGN TO "CASHRPT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS CR-CASHRPT-STATUS.
+003610     SELECT STUDENT-ROSTER-FILE ASSIGN TO "STUROSTR"
+003620         ORGANIZATION IS LINE SEQUENTIAL
+003630         FILE STATUS IS SH-STUROSTR-STATUS.
+003640     SELECT ENROLMENT-REPORT ASSIGN TO "ENROLRPT"
+003650         ORGANIZATION IS LINE SEQUENTIAL
+003660         FILE STATUS IS SH-ENROLRPT-STATUS.
+003670     SELECT AUDIT-JOURNAL-FILE ASSIGN TO "AUDITJNL"
+003680         ORGANIZATION IS LINE SEQUENTIAL
+003690         FILE STATUS IS CR-AUDITJNL-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CASH-TRANSACTION-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY CASHTRN.
+004200 FD  EXPECTED-BANKING-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY BANKEXP.
+004500 FD  CASH-AUDIT-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 COPY CASHAUD.
+004800 FD  CASH-RECON-REPORT
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORD CONTAINS 80 CHARACTERS.
+005100 01  CASH-RECON-LINE             PIC X(80).
+005110 FD  STUDENT-ROSTER-FILE
+005120     LABEL RECORDS ARE STANDARD.
+005130 COPY STUROSTER.
+005140 FD  ENROLMENT-REPORT
+005150     LABEL RECORDS ARE STANDARD
+005160     RECORD CONTAINS 80 CHARACTERS.
+005170 01  ENROLMENT-RPT-LINE          PIC X(80).
+005180 FD  AUDIT-JOURNAL-FILE
+005190     LABEL RECORDS ARE STANDARD.
+005195 COPY AUDITJNL.
+005200 WORKING-STORAGE SECTION.
+005300 77  CR-CASHTRN-STATUS       PIC X(02).
+005400 77  CR-BANKEXP-STATUS       PIC X(02).
+005500 77  CR-CASHAUD-STATUS       PIC X(02).
+005600 77  CR-CASHRPT-STATUS       PIC X(02).
+005610 77  CR-AUDITJNL-STATUS      PIC X(02).
+005615 77  CR-TODAY-DATE           PIC 9(08) VALUE ZERO.
+005620*
+005625* SHARED PAGE-NUMBERED MANAGEMENT REPORT HEADING - SEE RPTHDR.
+005630 COPY RPTHDR.
+005700 77  CR-EOF-SWITCH           PIC X(01) VALUE "N".
+005800     88  CR-END-OF-TRANSACTIONS      VALUE "Y".
+005900 77  CR-TOTAL-RECEIPTS       PIC 9(07)V99 VALUE ZERO.
+006000 77  CR-VARIANCE             PIC S9(07)V99 VALUE ZERO.
+006100 77  CR-TXN-COUNT            PIC 9(05) COMP VALUE ZERO.
+006110*
+006120* TENDER TYPE TABLE - CODE/NAME PAIRS LOADED FROM LITERALS AND
+006130* REDEFINED AS A SEARCHABLE TABLE, WITH A MATCHING ACCUMULATOR
+006140* ARRAY FOR THE DAY'S RECEIPTS BY TENDER TYPE.
+006150 01  CR-TENDER-TABLE-VALUES.
+006160     05  FILLER              PIC X(12) VALUE "CACASH      ".
+006170     05  FILLER              PIC X(12) VALUE "CDCARD      ".
+006180     05  FILLER              PIC X(12) VALUE "MWMOBILE    ".
+006190     05  FILLER              PIC X(12) VALUE "CQCHEQUE-LEG".
+006200 01  CR-TENDER-TABLE REDEFINES CR-TENDER-TABLE-VALUES.
+006210     05  CR-TENDER-ENTRY OCCURS 4 TIMES INDEXED BY CR-TT-IDX.
+006220         10  CR-TT-CODE      PIC X(02).
+006230         10  CR-TT-NAME      PIC X(10).
+006240 01  CR-TENDER-TOTALS.
+006250     05  CR-TT-AMOUNT OCCURS 4 TIMES PIC 9(07)V99 VALUE ZERO.
+006260*
+006270 77  SH-STUROSTR-STATUS      PIC X(02).
+006280 77  SH-ENROLRPT-STATUS      PIC X(02).
+006290 77  SH-EOF-SWITCH           PIC X(01) VALUE "N".
+006291     88  SH-END-OF-ROSTER            VALUE "Y".
+006292 77  SH-TOTAL-MALES          PIC 9(05) COMP VALUE ZERO.
+006293 77  SH-TOTAL-FEMALES        PIC 9(05) COMP VALUE ZERO.
+006294 77  SH-TOTAL-STUDENTS       PIC 9(05) COMP VALUE ZERO.
+006295 77  SH-CLASS-COUNT          PIC 9(02) COMP VALUE ZERO.
+006296 77  SH-TOTAL-WAITLISTED     PIC 9(05) COMP VALUE ZERO.
+006297 77  SH-TOTAL-WITHDRAWN      PIC 9(05) COMP VALUE ZERO.
+006298*
+006297* CLASS/GRADE HEADCOUNT TABLE, BUILT UP AS THE ROSTER IS READ -
+006298* EACH DISTINCT CLASS CODE GETS ITS OWN ROW THE FIRST TIME IT IS
+006299* SEEN.
+006301 01  SH-CLASS-TABLE.
+006302     05  SH-CLASS-ENTRY OCCURS 20 TIMES INDEXED BY SH-CL-IDX.
+006303         10  SH-CL-CLASS-CODE    PIC X(04) VALUE SPACES.
+006304         10  SH-CL-MALE-COUNT    PIC 9(05) VALUE ZERO.
+006305         10  SH-CL-FEMALE-COUNT  PIC 9(05) VALUE ZERO.
+006306*
+006406 01  SH-RPT-CLASS-LINE.
+006407     05  FILLER              PIC X(07) VALUE "CLASS: ".
+006408     05  SH-RPT-CLASS-CODE   PIC X(04).
+006409     05  FILLER              PIC X(09) VALUE SPACES.
+006410     05  FILLER              PIC X(07) VALUE "MALES: ".
+006411     05  SH-RPT-MALES        PIC ZZ,ZZ9.
+006412     05  FILLER              PIC X(04) VALUE SPACES.
+006413     05  FILLER              PIC X(09) VALUE "FEMALES: ".
+006414     05  SH-RPT-FEMALES      PIC ZZ,ZZ9.
+006415 01  SH-RPT-TOTAL-LINE.
+006416     05  SH-DET-LABEL        PIC X(24).
+006417     05  SH-DET-AMOUNT       PIC ZZ,ZZZ,ZZ9.
+006600*
+007300 01  CR-RPT-DETAIL-LINE.
+007400     05  CR-DET-LABEL        PIC X(24).
+007500     05  CR-DET-AMOUNT       PIC ZZ,ZZZ,ZZ9.99.
+007600 01  CR-RPT-EXCEPTION-LINE.
+007700     05  FILLER              PIC X(18) VALUE "*** EXCEPTION *** ".
+007800     05  CR-EXC-TEXT         PIC X(50).
+007900 01  CR-RPT-BLANK-LINE       PIC X(01) VALUE SPACE.
+008000 PROCEDURE DIVISION.
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008300     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+008400         UNTIL CR-END-OF-TRANSACTIONS
+008450     IF CR-CASHTRN-STATUS = "00"
+008500         PERFORM 3000-RECONCILE-AND-REPORT THRU 3000-EXIT
+008550     END-IF
+008600     PERFORM 4000-STUDENT-HEADCOUNT THRU 4000-EXIT
+008700     PERFORM 5000-TERMINATE THRU 5000-EXIT
+008800     STOP RUN.
+008900*
+009000******************************************************************
+009100* 1000-INITIALIZE - OPEN THE DAY'S FILES, READ THE EXPECTED
+009200*                   BANKING FIGURE AND PRIME THE TRANSACTION READ.
+009300******************************************************************
+009400 1000-INITIALIZE.
+009500     OPEN INPUT CASH-TRANSACTION-FILE
+009510     IF CR-CASHTRN-STATUS NOT = "00"
+009520         DISPLAY "PROG4: UNABLE TO OPEN CASH TRANSACTIONS "
+009530             CR-CASHTRN-STATUS
+009540         MOVE "Y" TO CR-EOF-SWITCH
+009550         MOVE 4 TO RETURN-CODE
+009560     END-IF
+009600     OPEN INPUT EXPECTED-BANKING-FILE
+009700     OPEN EXTEND CASH-AUDIT-FILE
+009800     IF CR-CASHAUD-STATUS NOT = "00"
+009900         OPEN OUTPUT CASH-AUDIT-FILE
+010000     END-IF
+010100     OPEN OUTPUT CASH-RECON-REPORT
+010150     OPEN EXTEND AUDIT-JOURNAL-FILE
+010160     IF CR-AUDITJNL-STATUS NOT = "00"
+010170         OPEN OUTPUT AUDIT-JOURNAL-FILE
+010180     END-IF
+010190     ACCEPT CR-TODAY-DATE FROM DATE YYYYMMDD
+010200     IF CR-BANKEXP-STATUS = "00"
+010210         READ EXPECTED-BANKING-FILE
+010300             AT END
+010400                 MOVE ZERO TO EB-EXPECTED-AMOUNT
+010500                 MOVE SPACES TO EB-OPERATOR-ID
+010510                 MOVE CR-TODAY-DATE TO EB-BUSINESS-DATE
+010600         END-READ
+010610     ELSE
+010620         MOVE ZERO TO EB-EXPECTED-AMOUNT
+010630         MOVE SPACES TO EB-OPERATOR-ID
+010635         MOVE CR-TODAY-DATE TO EB-BUSINESS-DATE
+010640     END-IF
+010650     IF NOT CR-END-OF-TRANSACTIONS
+010700         PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+010710     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+011000*
+011100******************************************************************
+011200* 1100-READ-TRANSACTION - READ THE NEXT CASH OFFICE TRANSACTION.
+011300******************************************************************
+011400 1100-READ-TRANSACTION.
+011500     READ CASH-TRANSACTION-FILE
+011600         AT END
+011700             MOVE "Y" TO CR-EOF-SWITCH
+011800     END-READ.
+011900 1100-EXIT.
+012000     EXIT.
+012100*
+012200******************************************************************
+012300* 2000-PROCESS-TRANSACTION - ADD ONE TRANSACTION TO THE RUNNING
+012400*                            TOTAL AND READ THE NEXT ONE.
+012500******************************************************************
+012600 2000-PROCESS-TRANSACTION.
+012610     SET CR-TT-IDX TO 1
+012620     SEARCH CR-TENDER-ENTRY
+012630         AT END
+012640             DISPLAY "PROG4: UNKNOWN TENDER TYPE " CT-TENDER-TYPE
+012650         WHEN CR-TT-CODE(CR-TT-IDX) = CT-TENDER-TYPE
+012660             ADD CT-AMOUNT TO CR-TT-AMOUNT(CR-TT-IDX)
+012670     END-SEARCH
+012700     ADD CT-AMOUNT TO CR-TOTAL-RECEIPTS
+012800     ADD 1 TO CR-TXN-COUNT
+012900     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200*
+013300******************************************************************
+013400* 3000-RECONCILE-AND-REPORT - COMPARE ACTUAL RECEIPTS TO THE
+013500*                             EXPECTED BANKING FIGURE, PRINT THE
+013600*                             RECONCILIATION REPORT AND WRITE A
+013700*                             PERMANENT AUDIT LOG ENTRY.
+013800******************************************************************
+013900 3000-RECONCILE-AND-REPORT.
+014000     COMPUTE CR-VARIANCE = CR-TOTAL-RECEIPTS - EB-EXPECTED-AMOUNT
+014050     MOVE ZERO TO RPT-PAGE-NUMBER
+014060     ADD 1 TO RPT-PAGE-NUMBER
+014070     MOVE "CASH OFFICE RECONCILIATION" TO RPT-HDR-TITLE
+014100     MOVE CR-TODAY-DATE TO RPT-HDR-RUN-DATE
+014110     MOVE RPT-PAGE-NUMBER TO RPT-HDR-PAGE-NUMBER
+014200     WRITE CASH-RECON-LINE FROM RPT-STD-HEADING-1
+014300     WRITE CASH-RECON-LINE FROM RPT-STD-HEADING-2
+014400     MOVE "TRANSACTIONS PROCESSED:" TO CR-DET-LABEL
+014500     MOVE CR-TXN-COUNT TO CR-DET-AMOUNT
+014600     WRITE CASH-RECON-LINE FROM CR-RPT-DETAIL-LINE
+014700     MOVE "ACTUAL RECEIPTS:" TO CR-DET-LABEL
+014800     MOVE CR-TOTAL-RECEIPTS TO CR-DET-AMOUNT
+014900     WRITE CASH-RECON-LINE FROM CR-RPT-DETAIL-LINE
+015000     MOVE "EXPECTED BANKING:" TO CR-DET-LABEL
+015100     MOVE EB-EXPECTED-AMOUNT TO CR-DET-AMOUNT
+015200     WRITE CASH-RECON-LINE FROM CR-RPT-DETAIL-LINE
+015300     MOVE "VARIANCE:" TO CR-DET-LABEL
+015400     MOVE CR-VARIANCE TO CR-DET-AMOUNT
+015500     WRITE CASH-RECON-LINE FROM CR-RPT-DETAIL-LINE
+015510     PERFORM 3100-PRINT-TENDER-BREAKDOWN THRU 3100-EXIT
+015600     MOVE EB-BUSINESS-DATE TO CA-BUSINESS-DATE
+015700     MOVE EB-OPERATOR-ID TO CA-OPERATOR-ID
+015800     MOVE EB-EXPECTED-AMOUNT TO CA-EXPECTED-AMOUNT
+015900     MOVE CR-TOTAL-RECEIPTS TO CA-ACTUAL-AMOUNT
+016000     MOVE CR-VARIANCE TO CA-VARIANCE-AMOUNT
+016100     IF CR-VARIANCE = ZERO
+016200         SET CA-BALANCED TO TRUE
+016300     ELSE
+016400         IF CR-VARIANCE > ZERO
+016500             SET CA-OVER TO TRUE
+016600             MOVE "TILL IS OVER - COUNT AGAIN AND INVESTIGATE"
+016700                 TO CR-EXC-TEXT
+016800             WRITE CASH-RECON-LINE FROM CR-RPT-EXCEPTION-LINE
+016900         ELSE
+017000             SET CA-SHORT TO TRUE
+017100             MOVE "TILL IS SHORT - COUNT AGAIN AND INVESTIGATE"
+017200                 TO CR-EXC-TEXT
+017300             WRITE CASH-RECON-LINE FROM CR-RPT-EXCEPTION-LINE
+017400         END-IF
+017500     END-IF
+017600     WRITE CASH-AUDIT-RECORD.
+017700 3000-EXIT.
+017800     EXIT.
+017810*
+017820******************************************************************
+017830* 3100-PRINT-TENDER-BREAKDOWN - ONE REPORT LINE PER TENDER TYPE.
+017840******************************************************************
+017850 3100-PRINT-TENDER-BREAKDOWN.
+017860     PERFORM 3110-PRINT-ONE-TENDER-LINE THRU 3110-EXIT
+017870         VARYING CR-TT-IDX FROM 1 BY 1
+017880         UNTIL CR-TT-IDX > 4.
+017890 3100-EXIT.
+017895     EXIT.
+017896*
+017897******************************************************************
+017898* 3110-PRINT-ONE-TENDER-LINE - PRINT THE BREAKDOWN LINE FOR THE
+017899*                              TENDER TYPE AT CR-TT-IDX.
+017900******************************************************************
+017901 3110-PRINT-ONE-TENDER-LINE.
+017902     MOVE SPACES TO CR-DET-LABEL
+017903     STRING "  " CR-TT-NAME(CR-TT-IDX) ":" DELIMITED BY SIZE
+017904         INTO CR-DET-LABEL
+017905     MOVE CR-TT-AMOUNT(CR-TT-IDX) TO CR-DET-AMOUNT
+017906     WRITE CASH-RECON-LINE FROM CR-RPT-DETAIL-LINE.
+017907 3110-EXIT.
+017908     EXIT.
+017909*
+018000******************************************************************
+018100* 4000-STUDENT-HEADCOUNT - SCHOOL ENROLMENT HEADCOUNT BY CLASS AND
+018200*                          GENDER, DRIVEN OFF THE STUDENT ROSTER.
+018210******************************************************************
+018300 4000-STUDENT-HEADCOUNT.
+018305     OPEN INPUT STUDENT-ROSTER-FILE
+018306     IF SH-STUROSTR-STATUS NOT = "00"
+018307         DISPLAY "PROG4: UNABLE TO OPEN STUDENT ROSTER, STATUS "
+018308             SH-STUROSTR-STATUS
+018309         MOVE "Y" TO SH-EOF-SWITCH
+018309         MOVE 4 TO RETURN-CODE
+018309     END-IF
+018310     OPEN OUTPUT ENROLMENT-REPORT
+018311     IF SH-ENROLRPT-STATUS NOT = "00"
+018312         DISPLAY "PROG4: UNABLE TO OPEN ENROLMENT REPORT, STATUS "
+018313             SH-ENROLRPT-STATUS
+018314         MOVE 4 TO RETURN-CODE
+018314     END-IF
+018314     IF SH-STUROSTR-STATUS = "00" AND SH-ENROLRPT-STATUS = "00"
+018315         PERFORM 4050-BUILD-ENROLMENT-REPORT THRU 4050-EXIT
+018316     END-IF
+018450     IF SH-STUROSTR-STATUS = "00"
+018451         CLOSE STUDENT-ROSTER-FILE
+018452     END-IF
+018453     IF SH-ENROLRPT-STATUS = "00"
+018454         CLOSE ENROLMENT-REPORT
+018455     END-IF.
+018700 4000-EXIT.
+018800     EXIT.
+018801*
+018802******************************************************************
+018803* 4050-BUILD-ENROLMENT-REPORT - READ THE STUDENT ROSTER, BUILD THE
+018804*                               CLASS/GENDER HEADCOUNTS, AND PRINT
+018805*                               THE ENROLMENT REPORT.
+018806******************************************************************
+018807 4050-BUILD-ENROLMENT-REPORT.
+018315     PERFORM 4100-READ-ROSTER THRU 4100-EXIT
+018320     PERFORM 4200-ACCUMULATE-STUDENT THRU 4200-EXIT
+018325         UNTIL SH-END-OF-ROSTER
+018326     MOVE ZERO TO RPT-PAGE-NUMBER
+018327     ADD 1 TO RPT-PAGE-NUMBER
+018328     MOVE "SCHOOL ENROLMENT HEADCOUNT" TO RPT-HDR-TITLE
+018329     MOVE CR-TODAY-DATE TO RPT-HDR-RUN-DATE
+018332     MOVE RPT-PAGE-NUMBER TO RPT-HDR-PAGE-NUMBER
+018333     WRITE ENROLMENT-RPT-LINE FROM RPT-STD-HEADING-1
+018335     WRITE ENROLMENT-RPT-LINE FROM RPT-STD-HEADING-2
+018340     PERFORM 4300-PRINT-CLASS-LINE THRU 4300-EXIT
+018345         VARYING SH-CL-IDX FROM 1 BY 1
+018350         UNTIL SH-CL-IDX > SH-CLASS-COUNT
+018355     COMPUTE SH-TOTAL-STUDENTS = SH-TOTAL-MALES + SH-TOTAL-FEMALES
+018360     MOVE "TOTAL MALES:" TO SH-DET-LABEL
+018365     MOVE SH-TOTAL-MALES TO SH-DET-AMOUNT
+018370     WRITE ENROLMENT-RPT-LINE FROM SH-RPT-TOTAL-LINE
+018375     MOVE "TOTAL FEMALES:" TO SH-DET-LABEL
+018380     MOVE SH-TOTAL-FEMALES TO SH-DET-AMOUNT
+018385     WRITE ENROLMENT-RPT-LINE FROM SH-RPT-TOTAL-LINE
+018390     MOVE "TOTAL STUDENTS:" TO SH-DET-LABEL
+018395     MOVE SH-TOTAL-STUDENTS TO SH-DET-AMOUNT
+018398     WRITE ENROLMENT-RPT-LINE FROM SH-RPT-TOTAL-LINE
+018430     MOVE "TOTAL WAITLISTED:" TO SH-DET-LABEL
+018432     MOVE SH-TOTAL-WAITLISTED TO SH-DET-AMOUNT
+018434     WRITE ENROLMENT-RPT-LINE FROM SH-RPT-TOTAL-LINE
+018436     MOVE "TOTAL WITHDRAWN:" TO SH-DET-LABEL
+018438     MOVE SH-TOTAL-WITHDRAWN TO SH-DET-AMOUNT
+018440     WRITE ENROLMENT-RPT-LINE FROM SH-RPT-TOTAL-LINE
+018442     DISPLAY "TOTAL STUDENTS ENROLLED: " SH-TOTAL-STUDENTS
+018444     DISPLAY "TOTAL WAITLISTED: " SH-TOTAL-WAITLISTED
+018446     DISPLAY "TOTAL WITHDRAWN: " SH-TOTAL-WITHDRAWN.
+018447 4050-EXIT.
+018448     EXIT.
+018801*
+018802******************************************************************
+018803* 4100-READ-ROSTER - READ THE NEXT STUDENT ROSTER RECORD.
+018804******************************************************************
+018805 4100-READ-ROSTER.
+018806     READ STUDENT-ROSTER-FILE
+018807         AT END
+018808             MOVE "Y" TO SH-EOF-SWITCH
+018809     END-READ.
+018810 4100-EXIT.
+018811     EXIT.
+018812*
+018813******************************************************************
+018814* 4200-ACCUMULATE-STUDENT - ADD ONE STUDENT TO THE MATCHING CLASS
+018815*                           ROW (BUILDING A NEW ROW THE FIRST TIME
+018816*                           A CLASS CODE IS SEEN) AND TO THE
+018817*                           SCHOOL-WIDE GENDER TOTALS, THEN READ
+018818*                           THE NEXT ROSTER RECORD.
+018819******************************************************************
+018820 4200-ACCUMULATE-STUDENT.
+018821     IF SR-ENROLLED
+018822         PERFORM 4210-ACCUMULATE-CLASS-HEADCOUNT THRU 4210-EXIT
+018823     ELSE
+018824         IF SR-WAITLISTED
+018825             ADD 1 TO SH-TOTAL-WAITLISTED
+018826         ELSE
+018827             ADD 1 TO SH-TOTAL-WITHDRAWN
+018828         END-IF
+018829     END-IF
+018837     PERFORM 4100-READ-ROSTER THRU 4100-EXIT.
+018838 4200-EXIT.
+018839     EXIT.
+018860*
+018861******************************************************************
+018862* 4210-ACCUMULATE-CLASS-HEADCOUNT - ADD ONE ENROLLED STUDENT TO
+018863*                                   THE MATCHING CLASS ROW
+018864*                                   (BUILDING A NEW ROW THE FIRST
+018865*                                   TIME A CLASS CODE IS SEEN)
+018866*                                   AND TO THE SCHOOL-WIDE GENDER
+018867*                                   TOTALS.
+018868******************************************************************
+018870 4210-ACCUMULATE-CLASS-HEADCOUNT.
+018871     SET SH-CL-IDX TO 1
+018872     SEARCH SH-CLASS-ENTRY
+018873         AT END
+018874             IF SH-CLASS-COUNT < 20
+018875                 ADD 1 TO SH-CLASS-COUNT
+018876                 SET SH-CL-IDX TO SH-CLASS-COUNT
+018877                 MOVE SR-CLASS-CODE TO SH-CL-CLASS-CODE(SH-CL-IDX)
+018877             ELSE
+018877                 DISPLAY "PROG4: CLASS TABLE FULL, SKIPPING "
+018877                     SR-CLASS-CODE
+018877                 SET SH-CL-IDX TO ZERO
+018877             END-IF
+018878         WHEN SH-CL-IDX <= SH-CLASS-COUNT
+018879                 AND SH-CL-CLASS-CODE(SH-CL-IDX) = SR-CLASS-CODE
+018880             CONTINUE
+018881     END-SEARCH
+018882     IF SR-MALE
+018883         ADD 1 TO SH-TOTAL-MALES
+018883         IF SH-CL-IDX > ZERO
+018884             ADD 1 TO SH-CL-MALE-COUNT(SH-CL-IDX)
+018885         END-IF
+018885     ELSE
+018885         ADD 1 TO SH-TOTAL-FEMALES
+018885         IF SH-CL-IDX > ZERO
+018885             ADD 1 TO SH-CL-FEMALE-COUNT(SH-CL-IDX)
+018885         END-IF
+018885     END-IF.
+018886 4210-EXIT.
+018887     EXIT.
+018888*
+018889******************************************************************
+018842* 4300-PRINT-CLASS-LINE - PRINT THE HEADCOUNT LINE FOR THE CLASS
+018843*                         AT SH-CL-IDX.
+018844******************************************************************
+018845 4300-PRINT-CLASS-LINE.
+018846     MOVE SH-CL-CLASS-CODE(SH-CL-IDX) TO SH-RPT-CLASS-CODE
+018847     MOVE SH-CL-MALE-COUNT(SH-CL-IDX) TO SH-RPT-MALES
+018848     MOVE SH-CL-FEMALE-COUNT(SH-CL-IDX) TO SH-RPT-FEMALES
+018849     WRITE ENROLMENT-RPT-LINE FROM SH-RPT-CLASS-LINE.
+018850 4300-EXIT.
+018851     EXIT.
+018852*
+019000******************************************************************
+019100* 5000-TERMINATE - CLOSE ALL FILES.
+019200******************************************************************
+019300 5000-TERMINATE.
+019340     IF CR-CASHTRN-STATUS = "00"
+019350         PERFORM 5100-WRITE-AUDIT-JOURNAL THRU 5100-EXIT
+019360     END-IF
+019400     CLOSE CASH-TRANSACTION-FILE
+019500     CLOSE EXPECTED-BANKING-FILE
+019600     CLOSE CASH-AUDIT-FILE
+019700     CLOSE CASH-RECON-REPORT
+019750     CLOSE AUDIT-JOURNAL-FILE.
+019800 5000-EXIT.
+019900     EXIT.
+019910*
+019920******************************************************************
+019930* 5100-WRITE-AUDIT-JOURNAL - APPEND ONE RUN RECORD TO THE SHARED
+019940*                            AUDIT JOURNAL.
+019950******************************************************************
+019960 5100-WRITE-AUDIT-JOURNAL.
+019970     MOVE "PROG4" TO AJ-PROGRAM-NAME
+019980     ACCEPT AJ-RUN-DATE FROM DATE YYYYMMDD
+019990     ACCEPT AJ-RUN-TIME FROM TIME
+020000     MOVE "ACTUAL RECEIPTS" TO AJ-TOTAL-1-LABEL
+020010     MOVE CR-TOTAL-RECEIPTS TO AJ-TOTAL-1-AMOUNT
+020020     MOVE "VARIANCE" TO AJ-TOTAL-2-LABEL
+020030     MOVE CR-VARIANCE TO AJ-TOTAL-2-AMOUNT
+020040     WRITE AUDIT-JOURNAL-RECORD.
+020050 5100-EXIT.
+020060     EXIT.
+020070 END PROGRAM PROG4.

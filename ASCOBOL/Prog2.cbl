@@ -1,30 +1,332 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  StudentName         PIC X(6)  VALUE ZEROS.
-       01  OtherName           PIC X(3)  VALUE "Tom".
-       01  ShopTotal           PIC 9(5)V99 VALUE 534.75.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Student Name: ", StudentName.
-            DISPLAY "Other Name: ", OtherName.
-            DISPLAY "Shop Total: ", ShopTotal.
-            DISPLAY " "
-            MOVE "John" TO StudentName.
-            DISPLAY "My name is ", StudentName.
-            MOVE OtherName TO StudentName.
-            MOVE ZEROS to ShopTotal.
-            MOVE ALL "xy821" TO StudentName.
-            DISPLAY "Student Name: ", StudentName.
-            DISPLAY "Other Name: ", OtherName.
-            DISPLAY "Shop Total: ", ShopTotal.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000200* AUTHOR:        P. MURPHY, PAYROLL SYSTEMS
+000300* INSTALLATION:  ACME MANUFACTURING CORP - DATA PROCESSING
+000400* DATE-WRITTEN:  2024-01-15
+000500* DATE-COMPILED:
+000600* PURPOSE:       ADDS NEW STUDENTS TO THE STUDENT MASTER FILE,
+000700*                WITH EDIT CHECKS ON THE INCOMING NAME AND A
+000800*                DUPLICATE STUDENT ID CHECK, AND CLOSES OUT THE
+000900*                SHOP TILL FOR THE DAY.
+001000* TECTONICS:     cobc -x -std=ibm Prog2.cbl
+001100*
+001200* MODIFICATION HISTORY
+001300* DATE       INIT  DESCRIPTION
+001400* ---------- ----  ----------------------------------------------
+001500* 2026-08-09 PJM   REPLACED THE StudentName WORKING-STORAGE
+001600*                  DEMONSTRATION FIELD WITH A REAL INDEXED
+001700*                  STUDENT MASTER FILE. NEW STUDENTS ARE ADDED
+001800*                  FROM AN ADD-REQUEST FILE, EACH ONE EDITED FOR
+001900*                  A BLANK/ZERO NAME AND EMBEDDED DIGITS, AND
+002000*                  CHECKED FOR A DUPLICATE STUDENT ID BEFORE IT
+002100*                  IS WRITTEN TO THE MASTER.
+002110* 2026-08-09 PJM   ADDED A COMPARISON OF THE SHOP TOTAL AGAINST
+002120*                  THE BANK'S DEPOSIT SLIP FOR THE SAME DAY, WITH
+002130*                  A VARIANCE REPORTED WHEN THEY DO NOT MATCH.
+002140* 2026-08-09 PJM   PRINTED REPORTS NOW CARRY THE STANDARD COMPANY
+002150*                  HEADING, RUN DATE AND PAGE NUMBER USED ACROSS
+002160*                  THE WHOLE SUITE.
+002200******************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. PROG2.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT STUDENT-MASTER-FILE ASSIGN TO "STUMAST"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS SM-STUDENT-ID
+003200         FILE STATUS IS SA-STUMAST-STATUS.
+003300     SELECT STUDENT-ADD-FILE ASSIGN TO "STUADD"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS SA-STUADD-STATUS.
+003600     SELECT STUDENT-ADD-REPORT ASSIGN TO "STUADDRP"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS SA-STUADDRP-STATUS.
+003810     SELECT DEPOSIT-SLIP-FILE ASSIGN TO "BANKDEP"
+003820         ORGANIZATION IS LINE SEQUENTIAL
+003830         FILE STATUS IS SA-BANKDEP-STATUS.
+003840     SELECT SHOP-VARIANCE-REPORT ASSIGN TO "SHOPVRPT"
+003850         ORGANIZATION IS LINE SEQUENTIAL
+003860         FILE STATUS IS SA-SHOPVRPT-STATUS.
+003870     SELECT AUDIT-JOURNAL-FILE ASSIGN TO "AUDITJNL"
+003880         ORGANIZATION IS LINE SEQUENTIAL
+003890         FILE STATUS IS SA-AUDITJNL-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  STUDENT-MASTER-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY STUMAST.
+004400 FD  STUDENT-ADD-FILE
+004500     LABEL RECORDS ARE STANDARD.
+004600 01  STUDENT-ADD-RECORD.
+004700     05  AR-STUDENT-ID           PIC 9(06).
+004800     05  AR-STUDENT-NAME         PIC X(30).
+004900 FD  STUDENT-ADD-REPORT
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORD CONTAINS 80 CHARACTERS.
+005200 01  STUDENT-ADD-RPT-LINE        PIC X(80).
+005210 FD  DEPOSIT-SLIP-FILE
+005220     LABEL RECORDS ARE STANDARD.
+005230 COPY BANKEXP.
+005240 FD  SHOP-VARIANCE-REPORT
+005250     LABEL RECORDS ARE STANDARD
+005260     RECORD CONTAINS 80 CHARACTERS.
+005270 01  SHOP-VARIANCE-RPT-LINE      PIC X(80).
+005280 FD  AUDIT-JOURNAL-FILE
+005290     LABEL RECORDS ARE STANDARD.
+005295 COPY AUDITJNL.
+005300 WORKING-STORAGE SECTION.
+005500 01  ShopTotal               PIC 9(5)V99 VALUE 534.75.
+005600*
+005700 77  SA-STUMAST-STATUS       PIC X(02).
+005800 77  SA-STUADD-STATUS        PIC X(02).
+005900 77  SA-STUADDRP-STATUS      PIC X(02).
+005910 77  SA-BANKDEP-STATUS       PIC X(02).
+005920 77  SA-SHOPVRPT-STATUS      PIC X(02).
+005930 77  SA-SHOP-VARIANCE        PIC S9(07)V99.
+005940 77  SA-AUDITJNL-STATUS      PIC X(02).
+005945 77  SA-TODAY-DATE           PIC 9(08).
+005950*
+005955* SHARED PAGE-NUMBERED MANAGEMENT REPORT HEADING - SEE RPTHDR.
+005960 COPY RPTHDR.
+006000 77  SA-EOF-SWITCH           PIC X(01) VALUE "N".
+006100     88  SA-END-OF-ADD-REQUESTS      VALUE "Y".
+006200 77  SA-VALID-SWITCH         PIC X(01) VALUE "Y".
+006300     88  SA-REQUEST-VALID            VALUE "Y".
+006400 77  SA-DIGIT-COUNT          PIC 9(03) VALUE ZERO.
+006500 77  SA-ADDED-COUNT          PIC 9(05) COMP VALUE ZERO.
+006600 77  SA-REJECTED-COUNT       PIC 9(05) COMP VALUE ZERO.
+006700 77  SA-REJECT-REASON        PIC X(40).
+006800*
+007400 01  SA-RPT-DETAIL-LINE.
+007500     05  SA-RPT-ID           PIC 9(06).
+007600     05  FILLER              PIC X(02) VALUE SPACES.
+007700     05  SA-RPT-NAME         PIC X(30).
+007800     05  FILLER              PIC X(02) VALUE SPACES.
+007900     05  SA-RPT-REASON       PIC X(40).
+008000 01  SA-RPT-TOTAL-LINE.
+008100     05  SA-DET-LABEL        PIC X(24).
+008200     05  SA-DET-AMOUNT       PIC ZZ,ZZ9.
+008210*
+008270 01  SV-RPT-DETAIL-LINE.
+008280     05  SV-DET-LABEL        PIC X(24).
+008290     05  SV-DET-AMOUNT       PIC Z,ZZZ,ZZ9.99-.
+008300 PROCEDURE DIVISION.
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008600     PERFORM 2000-PROCESS-ADD-REQUEST THRU 2000-EXIT
+008700         UNTIL SA-END-OF-ADD-REQUESTS
+008800     PERFORM 3000-SHOP-TOTAL THRU 3000-EXIT
+008900     PERFORM 4000-TERMINATE THRU 4000-EXIT
+009000     STOP RUN.
+009100*
+009200******************************************************************
+009300* 1000-INITIALIZE - OPEN THE STUDENT MASTER AND ADD-REQUEST FILES
+009400*                   AND PRIME THE FIRST READ.
+009500******************************************************************
+009600 1000-INITIALIZE.
+009700     OPEN I-O STUDENT-MASTER-FILE
+009800     IF SA-STUMAST-STATUS = "35"
+009900         OPEN OUTPUT STUDENT-MASTER-FILE
+010000         CLOSE STUDENT-MASTER-FILE
+010100         OPEN I-O STUDENT-MASTER-FILE
+010200     END-IF
+010210     IF SA-STUMAST-STATUS NOT = "00"
+010220         DISPLAY "PROG2: UNABLE TO OPEN STUDENT MASTER, STATUS "
+010230             SA-STUMAST-STATUS
+010240         MOVE "Y" TO SA-EOF-SWITCH
+010250         MOVE 4 TO RETURN-CODE
+010260     END-IF
+010300     OPEN INPUT STUDENT-ADD-FILE
+010310     IF SA-STUADD-STATUS NOT = "00"
+010320         DISPLAY "PROG2: UNABLE TO OPEN ADD REQUESTS, STATUS "
+010330             SA-STUADD-STATUS
+010340         MOVE "Y" TO SA-EOF-SWITCH
+010350         MOVE 4 TO RETURN-CODE
+010360     END-IF
+010400     OPEN OUTPUT STUDENT-ADD-REPORT
+010410     ACCEPT SA-TODAY-DATE FROM DATE YYYYMMDD
+010420     MOVE ZERO TO RPT-PAGE-NUMBER
+010430     ADD 1 TO RPT-PAGE-NUMBER
+010440     MOVE "STUDENT MASTER ADD EXCEPTIONS" TO RPT-HDR-TITLE
+010450     MOVE SA-TODAY-DATE TO RPT-HDR-RUN-DATE
+010460     MOVE RPT-PAGE-NUMBER TO RPT-HDR-PAGE-NUMBER
+010500     WRITE STUDENT-ADD-RPT-LINE FROM RPT-STD-HEADING-1
+010600     WRITE STUDENT-ADD-RPT-LINE FROM RPT-STD-HEADING-2
+010610     OPEN INPUT DEPOSIT-SLIP-FILE
+010611     IF SA-BANKDEP-STATUS NOT = "00"
+010612         DISPLAY "PROG2: UNABLE TO OPEN DEPOSIT SLIP, STATUS "
+010613             SA-BANKDEP-STATUS
+010614     END-IF
+010620     OPEN OUTPUT SHOP-VARIANCE-REPORT
+010630     OPEN EXTEND AUDIT-JOURNAL-FILE
+010640     IF SA-AUDITJNL-STATUS NOT = "00"
+010650         OPEN OUTPUT AUDIT-JOURNAL-FILE
+010660     END-IF
+010700     IF NOT SA-END-OF-ADD-REQUESTS
+010710         PERFORM 1100-READ-ADD-REQUEST THRU 1100-EXIT
+010720     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+011000*
+011100******************************************************************
+011200* 1100-READ-ADD-REQUEST - READ THE NEXT STUDENT ADD REQUEST.
+011300******************************************************************
+011400 1100-READ-ADD-REQUEST.
+011500     READ STUDENT-ADD-FILE
+011600         AT END
+011700             MOVE "Y" TO SA-EOF-SWITCH
+011800     END-READ.
+011900 1100-EXIT.
+012000     EXIT.
+012100*
+012200******************************************************************
+012300* 2000-PROCESS-ADD-REQUEST - VALIDATE ONE ADD REQUEST, ADD IT TO
+012400*                            THE MASTER IF IT PASSES, THEN READ
+012500*                            THE NEXT REQUEST.
+012600******************************************************************
+012700 2000-PROCESS-ADD-REQUEST.
+012800     MOVE "Y" TO SA-VALID-SWITCH
+012900     MOVE SPACES TO SA-REJECT-REASON
+013000     PERFORM 2100-EDIT-ADD-REQUEST THRU 2100-EXIT
+013100     IF SA-REQUEST-VALID
+013200         PERFORM 2200-ADD-TO-MASTER THRU 2200-EXIT
+013300     ELSE
+013400         PERFORM 2300-REJECT-ADD-REQUEST THRU 2300-EXIT
+013500     END-IF
+013600     PERFORM 1100-READ-ADD-REQUEST THRU 1100-EXIT.
+013700 2000-EXIT.
+013800     EXIT.
+013900*
+014000******************************************************************
+014100* 2100-EDIT-ADD-REQUEST - REJECT A NAME THAT IS ALL SPACES OR
+014200*                         ALL ZEROS, OR THAT HAS AN EMBEDDED
+014300*                         DIGIT.
+014400******************************************************************
+014500 2100-EDIT-ADD-REQUEST.
+014600     IF AR-STUDENT-NAME = SPACES OR AR-STUDENT-NAME = ZEROS
+014700         MOVE "N" TO SA-VALID-SWITCH
+014800         MOVE "NAME IS BLANK OR ALL ZEROS" TO SA-REJECT-REASON
+014900     ELSE
+015000         MOVE ZERO TO SA-DIGIT-COUNT
+015100         INSPECT AR-STUDENT-NAME TALLYING SA-DIGIT-COUNT
+015200             FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+015300         IF SA-DIGIT-COUNT > ZERO
+015400             MOVE "N" TO SA-VALID-SWITCH
+015500             MOVE "NAME CONTAINS AN EMBEDDED DIGIT"
+015600                 TO SA-REJECT-REASON
+015700         END-IF
+015800     END-IF.
+015900 2100-EXIT.
+016000     EXIT.
+016100*
+016200******************************************************************
+016300* 2200-ADD-TO-MASTER - WRITE THE NEW STUDENT TO THE MASTER FILE.
+016400*                      A DUPLICATE STUDENT ID IS CAUGHT BY THE
+016500*                      WRITE'S INVALID KEY CONDITION.
+016600******************************************************************
+016700 2200-ADD-TO-MASTER.
+016800     MOVE AR-STUDENT-ID TO SM-STUDENT-ID
+016900     MOVE AR-STUDENT-NAME TO SM-STUDENT-NAME
+017000     WRITE STUDENT-MASTER-RECORD
+017100         INVALID KEY
+017200             MOVE "DUPLICATE STUDENT ID" TO SA-REJECT-REASON
+017300             PERFORM 2300-REJECT-ADD-REQUEST THRU 2300-EXIT
+017400         NOT INVALID KEY
+017500             ADD 1 TO SA-ADDED-COUNT
+017600     END-WRITE.
+017700 2200-EXIT.
+017800     EXIT.
+017900*
+018000******************************************************************
+018100* 2300-REJECT-ADD-REQUEST - LOG A REJECTED ADD REQUEST TO THE
+018200*                           EXCEPTION REPORT.
+018300******************************************************************
+018400 2300-REJECT-ADD-REQUEST.
+018500     ADD 1 TO SA-REJECTED-COUNT
+018600     MOVE AR-STUDENT-ID TO SA-RPT-ID
+018700     MOVE AR-STUDENT-NAME TO SA-RPT-NAME
+018800     MOVE SA-REJECT-REASON TO SA-RPT-REASON
+018900     WRITE STUDENT-ADD-RPT-LINE FROM SA-RPT-DETAIL-LINE.
+019000 2300-EXIT.
+019100     EXIT.
+019200*
+019300******************************************************************
+019400* 3000-SHOP-TOTAL - DISPLAY THE SHOP TILL TOTAL FOR THE DAY AND
+019500*                   COMPARE IT AGAINST THE BANK'S DEPOSIT SLIP
+019600*                   FOR THE SAME DAY, REPORTING ANY VARIANCE.
+019700******************************************************************
+019800 3000-SHOP-TOTAL.
+019810     DISPLAY "Shop Total: " ShopTotal
+019811     MOVE ZERO TO RPT-PAGE-NUMBER
+019812     ADD 1 TO RPT-PAGE-NUMBER
+019813     MOVE "SHOP TAKINGS VARIANCE REPORT" TO RPT-HDR-TITLE
+019814     MOVE SA-TODAY-DATE TO RPT-HDR-RUN-DATE
+019815     MOVE RPT-PAGE-NUMBER TO RPT-HDR-PAGE-NUMBER
+019820     WRITE SHOP-VARIANCE-RPT-LINE FROM RPT-STD-HEADING-1
+019830     WRITE SHOP-VARIANCE-RPT-LINE FROM RPT-STD-HEADING-2
+019840     IF SA-BANKDEP-STATUS = "00"
+019841         READ DEPOSIT-SLIP-FILE
+019850             AT END
+019860                 MOVE ZERO TO EB-EXPECTED-AMOUNT
+019870         END-READ
+019871     ELSE
+019872         DISPLAY "PROG2: UNABLE TO OPEN DEPOSIT SLIP, STATUS "
+019873             SA-BANKDEP-STATUS
+019874         MOVE ZERO TO EB-EXPECTED-AMOUNT
+019875     END-IF
+019880     MOVE "SHOP TOTAL:" TO SV-DET-LABEL
+019890     MOVE ShopTotal TO SV-DET-AMOUNT
+019900     WRITE SHOP-VARIANCE-RPT-LINE FROM SV-RPT-DETAIL-LINE
+019910     MOVE "BANK DEPOSIT SLIP:" TO SV-DET-LABEL
+019920     MOVE EB-EXPECTED-AMOUNT TO SV-DET-AMOUNT
+019930     WRITE SHOP-VARIANCE-RPT-LINE FROM SV-RPT-DETAIL-LINE
+019940     COMPUTE SA-SHOP-VARIANCE = ShopTotal - EB-EXPECTED-AMOUNT
+019950     MOVE "VARIANCE:" TO SV-DET-LABEL
+019960     MOVE SA-SHOP-VARIANCE TO SV-DET-AMOUNT
+019970     WRITE SHOP-VARIANCE-RPT-LINE FROM SV-RPT-DETAIL-LINE
+019980     IF SA-SHOP-VARIANCE NOT = ZERO
+019990         DISPLAY "*** SHOP TOTAL DOES NOT MATCH BANK DEPOSIT "
+020000             "SLIP - VARIANCE: " SA-SHOP-VARIANCE
+020010     END-IF.
+020020 3000-EXIT.
+020030     EXIT.
+020040*
+020100******************************************************************
+020200* 4000-TERMINATE - CLOSE ALL FILES AND REPORT THE RUN COUNTS.
+020300******************************************************************
+020400 4000-TERMINATE.
+020500     MOVE "STUDENTS ADDED:" TO SA-DET-LABEL
+020600     MOVE SA-ADDED-COUNT TO SA-DET-AMOUNT
+020700     WRITE STUDENT-ADD-RPT-LINE FROM SA-RPT-TOTAL-LINE
+020800     MOVE "STUDENTS REJECTED:" TO SA-DET-LABEL
+020900     MOVE SA-REJECTED-COUNT TO SA-DET-AMOUNT
+021000     WRITE STUDENT-ADD-RPT-LINE FROM SA-RPT-TOTAL-LINE
+021100     DISPLAY "PROG2: STUDENTS ADDED: " SA-ADDED-COUNT
+021200         " REJECTED: " SA-REJECTED-COUNT
+021210     PERFORM 4100-WRITE-AUDIT-JOURNAL THRU 4100-EXIT
+021300     CLOSE STUDENT-MASTER-FILE
+021400     CLOSE STUDENT-ADD-FILE
+021500     CLOSE STUDENT-ADD-REPORT
+021510     CLOSE DEPOSIT-SLIP-FILE
+021520     CLOSE SHOP-VARIANCE-REPORT
+021530     CLOSE AUDIT-JOURNAL-FILE.
+021600 4000-EXIT.
+021700     EXIT.
+021710*
+021720******************************************************************
+021730* 4100-WRITE-AUDIT-JOURNAL - APPEND ONE RUN RECORD TO THE SHARED
+021740*                            AUDIT JOURNAL.
+021750******************************************************************
+021760 4100-WRITE-AUDIT-JOURNAL.
+021770     MOVE "PROG2" TO AJ-PROGRAM-NAME
+021780     ACCEPT AJ-RUN-DATE FROM DATE YYYYMMDD
+021790     ACCEPT AJ-RUN-TIME FROM TIME
+021800     MOVE "SHOP TOTAL" TO AJ-TOTAL-1-LABEL
+021810     MOVE ShopTotal TO AJ-TOTAL-1-AMOUNT
+021820     MOVE "SHOP VARIANCE" TO AJ-TOTAL-2-LABEL
+021830     MOVE SA-SHOP-VARIANCE TO AJ-TOTAL-2-AMOUNT
+021840     WRITE AUDIT-JOURNAL-RECORD.
+021850 4100-EXIT.
+021860     EXIT.
+021900 END PROGRAM PROG2.

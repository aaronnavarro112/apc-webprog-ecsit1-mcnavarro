@@ -0,0 +1,216 @@
+000100******************************************************************
+000200* AUTHOR:        P. MURPHY, PAYROLL SYSTEMS
+000300* INSTALLATION:  ACME MANUFACTURING CORP - DATA PROCESSING
+000400* DATE-WRITTEN:  2026-08-09
+000500* DATE-COMPILED:
+000600* PURPOSE:       ROLLS UP THE DAILY RUN TOTALS RECORDED ON THE
+000700*                SHARED AUDIT JOURNAL BY PROG2, PROG4 AND PROG5
+000800*                INTO A MONTH-BY-MONTH AND YEAR-TO-DATE SUMMARY
+000900*                FOR EACH PROGRAM.
+001000* TECTONICS:     cobc -x -std=ibm MONTHEND.cbl
+001100*
+001200* MODIFICATION HISTORY
+001300* DATE       INIT  DESCRIPTION
+001400* ---------- ----  ----------------------------------------------
+001500* 2026-08-09 PJM   ORIGINAL.
+001550* 2026-08-09 PJM   PRINTS THE STANDARD COMPANY HEADING, RUN DATE
+001560*                  AND PAGE NUMBER USED ACROSS THE WHOLE SUITE.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. MONTHEND.
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT AUDIT-JOURNAL-FILE ASSIGN TO "AUDITJNL"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS ME-AUDITJNL-STATUS.
+002500     SELECT MONTH-END-REPORT ASSIGN TO "MTHENDRP"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS ME-MTHENDRP-STATUS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  AUDIT-JOURNAL-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200 COPY AUDITJNL.
+003300 FD  MONTH-END-REPORT
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORD CONTAINS 80 CHARACTERS.
+003600 01  MONTH-END-RPT-LINE          PIC X(80).
+003700 WORKING-STORAGE SECTION.
+003800 77  ME-AUDITJNL-STATUS      PIC X(02).
+003900 77  ME-MTHENDRP-STATUS      PIC X(02).
+004000 77  ME-EOF-SWITCH           PIC X(01) VALUE "N".
+004100     88  ME-END-OF-JOURNAL           VALUE "Y".
+004200 77  ME-REPORT-YEAR          PIC 9(04) VALUE ZERO.
+004300 77  ME-RECORD-MONTH         PIC 9(02) VALUE ZERO.
+004400 77  ME-RECORD-YEAR          PIC 9(04) VALUE ZERO.
+004500 77  ME-PGM-IDX              PIC 9(01) COMP VALUE ZERO.
+004600 77  ME-MONTH-IDX            PIC 9(02) COMP VALUE ZERO.
+004650 77  ME-SCAN-IDX             PIC 9(01) COMP VALUE ZERO.
+004660 77  ME-MONTH-DISPLAY        PIC 9(02) VALUE ZERO.
+004670 77  ME-TODAY-DATE           PIC 9(08) VALUE ZERO.
+004680*
+004690* SHARED PAGE-NUMBERED MANAGEMENT REPORT HEADING - SEE RPTHDR.
+004700 COPY RPTHDR.
+004700*
+004800* ONE ROW PER PROGRAM IN THE SUITE, EACH WITH TWELVE MONTHLY
+004900* BUCKETS AND A YEAR-TO-DATE TOTAL, BUILT UP AS THE JOURNAL IS
+005000* READ.
+005100 01  ME-PROGRAM-NAMES.
+005200     05  FILLER              PIC X(08) VALUE "PROG2   ".
+005300     05  FILLER              PIC X(08) VALUE "PROG4   ".
+005400     05  FILLER              PIC X(08) VALUE "PROG5   ".
+005500 01  ME-PROGRAM-NAME-TABLE REDEFINES ME-PROGRAM-NAMES.
+005600     05  ME-PGM-NAME OCCURS 3 TIMES PIC X(08).
+005700 01  ME-PROGRAM-LABELS.
+005800     05  FILLER              PIC X(24) VALUE
+005900         "SHOP TAKINGS  (PROG2): ".
+006000     05  FILLER              PIC X(24) VALUE
+006100         "CASH RECEIPTS (PROG4): ".
+006200     05  FILLER              PIC X(24) VALUE
+006300         "GROSS PAYROLL (PROG5): ".
+006400 01  ME-PROGRAM-LABEL-TABLE REDEFINES ME-PROGRAM-LABELS.
+006500     05  ME-PGM-LABEL OCCURS 3 TIMES PIC X(24).
+006600 01  ME-PROGRAM-TOTALS.
+006700     05  ME-PGM-TOTAL-ENTRY OCCURS 3 TIMES.
+006800         10  ME-PGM-MONTH-TOTAL OCCURS 12 TIMES
+006900                                 PIC S9(09)V99 VALUE ZERO.
+007000         10  ME-PGM-YTD-TOTAL        PIC S9(11)V99 VALUE ZERO.
+007100*
+008200 01  ME-RPT-PROGRAM-LINE.
+008300     05  ME-RPT-LABEL        PIC X(24).
+008400     05  ME-RPT-AMOUNT       PIC Z,ZZZ,ZZ9.99-.
+008500 01  ME-RPT-BLANK-LINE       PIC X(01) VALUE SPACE.
+008600 PROCEDURE DIVISION.
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008900     PERFORM 2000-PROCESS-JOURNAL-RECORD THRU 2000-EXIT
+009000         UNTIL ME-END-OF-JOURNAL
+009100     PERFORM 3000-PRINT-ROLLUP THRU 3000-EXIT
+009200     PERFORM 4000-TERMINATE THRU 4000-EXIT
+009300     STOP RUN.
+009400*
+009500******************************************************************
+009600* 1000-INITIALIZE - OPEN THE JOURNAL AND REPORT AND PRIME THE
+009700*                   FIRST READ.
+009800******************************************************************
+009900 1000-INITIALIZE.
+010000     OPEN INPUT AUDIT-JOURNAL-FILE
+010100     OPEN OUTPUT MONTH-END-REPORT
+010200     PERFORM 1100-READ-JOURNAL THRU 1100-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500*
+010600******************************************************************
+010700* 1100-READ-JOURNAL - READ THE NEXT AUDIT JOURNAL RECORD.
+010800******************************************************************
+010900 1100-READ-JOURNAL.
+011000     READ AUDIT-JOURNAL-FILE
+011100         AT END
+011200             MOVE "Y" TO ME-EOF-SWITCH
+011300     END-READ.
+011400 1100-EXIT.
+011500     EXIT.
+011600*
+011700******************************************************************
+011800* 2000-PROCESS-JOURNAL-RECORD - ADD ONE JOURNAL RECORD'S KEY
+011900*                               TOTAL TO ITS PROGRAM'S MONTHLY
+012000*                               BUCKET AND YEAR-TO-DATE TOTAL.
+012100******************************************************************
+012200 2000-PROCESS-JOURNAL-RECORD.
+012300     MOVE AJ-RUN-DATE(1:4) TO ME-RECORD-YEAR
+012400     MOVE AJ-RUN-DATE(5:2) TO ME-RECORD-MONTH
+012500     IF ME-REPORT-YEAR = ZERO
+012600         MOVE ME-RECORD-YEAR TO ME-REPORT-YEAR
+012700     END-IF
+012800     IF ME-RECORD-YEAR = ME-REPORT-YEAR
+012900         PERFORM 2100-FIND-PROGRAM-ROW THRU 2100-EXIT
+013000         IF ME-PGM-IDX > ZERO
+013100             ADD AJ-TOTAL-1-AMOUNT
+013200                 TO ME-PGM-MONTH-TOTAL(ME-PGM-IDX ME-RECORD-MONTH)
+013300             ADD AJ-TOTAL-1-AMOUNT TO ME-PGM-YTD-TOTAL(ME-PGM-IDX)
+013400         END-IF
+013500     END-IF
+013600     PERFORM 1100-READ-JOURNAL THRU 1100-EXIT.
+013700 2000-EXIT.
+013800     EXIT.
+013900*
+014000******************************************************************
+014100* 2100-FIND-PROGRAM-ROW - LOCATE THIS RECORD'S PROGRAM IN THE
+014200*                         PROGRAM TOTALS TABLE.
+014300******************************************************************
+014400 2100-FIND-PROGRAM-ROW.
+014500     MOVE ZERO TO ME-PGM-IDX
+014600     PERFORM 2110-SCAN-ONE-PROGRAM THRU 2110-EXIT
+014700         VARYING ME-SCAN-IDX FROM 1 BY 1
+014800         UNTIL ME-SCAN-IDX > 3 OR ME-PGM-IDX > ZERO.
+014900 2100-EXIT.
+015000     EXIT.
+015100*
+015200******************************************************************
+015300* 2110-SCAN-ONE-PROGRAM - TEST ONE ROW OF THE PROGRAM NAME TABLE.
+015400******************************************************************
+015500 2110-SCAN-ONE-PROGRAM.
+015600     IF ME-PGM-NAME(ME-SCAN-IDX) = AJ-PROGRAM-NAME
+015700         MOVE ME-SCAN-IDX TO ME-PGM-IDX
+015800     END-IF.
+015900 2110-EXIT.
+016000     EXIT.
+016100*
+016200******************************************************************
+016300* 3000-PRINT-ROLLUP - PRINT THE MONTH-BY-MONTH AND YEAR-TO-DATE
+016400*                     TOTAL FOR EACH PROGRAM IN THE SUITE.
+016500******************************************************************
+016600 3000-PRINT-ROLLUP.
+016650     ACCEPT ME-TODAY-DATE FROM DATE YYYYMMDD
+016660     MOVE ZERO TO RPT-PAGE-NUMBER
+016670     ADD 1 TO RPT-PAGE-NUMBER
+016680     STRING "MONTH-END/YTD ROLLUP - " ME-REPORT-YEAR
+016690         DELIMITED BY SIZE INTO RPT-HDR-TITLE
+016700     MOVE ME-TODAY-DATE TO RPT-HDR-RUN-DATE
+016710     MOVE RPT-PAGE-NUMBER TO RPT-HDR-PAGE-NUMBER
+016800     WRITE MONTH-END-RPT-LINE FROM RPT-STD-HEADING-1
+016900     WRITE MONTH-END-RPT-LINE FROM RPT-STD-HEADING-2
+017000     PERFORM 3100-PRINT-ONE-PROGRAM THRU 3100-EXIT
+017100         VARYING ME-PGM-IDX FROM 1 BY 1 UNTIL ME-PGM-IDX > 3.
+017200 3000-EXIT.
+017300     EXIT.
+017400*
+017500******************************************************************
+017600* 3100-PRINT-ONE-PROGRAM - PRINT THE TWELVE MONTHLY TOTALS AND
+017700*                          THE YEAR-TO-DATE TOTAL FOR ONE PROGRAM.
+017800******************************************************************
+017900 3100-PRINT-ONE-PROGRAM.
+018000     MOVE ME-PGM-LABEL(ME-PGM-IDX) TO ME-RPT-LABEL
+018100     MOVE ME-PGM-YTD-TOTAL(ME-PGM-IDX) TO ME-RPT-AMOUNT
+018200     WRITE MONTH-END-RPT-LINE FROM ME-RPT-PROGRAM-LINE
+018300     PERFORM 3110-PRINT-ONE-MONTH THRU 3110-EXIT
+018400         VARYING ME-MONTH-IDX FROM 1 BY 1 UNTIL ME-MONTH-IDX > 12
+018500     WRITE MONTH-END-RPT-LINE FROM ME-RPT-BLANK-LINE.
+018600 3100-EXIT.
+018700     EXIT.
+018800*
+018900******************************************************************
+019000* 3110-PRINT-ONE-MONTH - PRINT ONE MONTH'S TOTAL FOR THE PROGRAM
+019100*                        AT ME-PGM-IDX.
+019200******************************************************************
+019300 3110-PRINT-ONE-MONTH.
+019400     MOVE SPACES TO ME-RPT-LABEL
+019450     MOVE ME-MONTH-IDX TO ME-MONTH-DISPLAY
+019500     STRING "  MONTH " ME-MONTH-DISPLAY ":" DELIMITED BY SIZE
+019600         INTO ME-RPT-LABEL
+019700     MOVE ME-PGM-MONTH-TOTAL(ME-PGM-IDX ME-MONTH-IDX)
+019800         TO ME-RPT-AMOUNT
+019900     WRITE MONTH-END-RPT-LINE FROM ME-RPT-PROGRAM-LINE.
+020000 3110-EXIT.
+020100     EXIT.
+020200*
+020300******************************************************************
+020400* 4000-TERMINATE - CLOSE ALL FILES.
+020500******************************************************************
+020600 4000-TERMINATE.
+020700     CLOSE AUDIT-JOURNAL-FILE
+020800     CLOSE MONTH-END-REPORT.
+020900 4000-EXIT.
+021000     EXIT.
+021100 END PROGRAM MONTHEND.

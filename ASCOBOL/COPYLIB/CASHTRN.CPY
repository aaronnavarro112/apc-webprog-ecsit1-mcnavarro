@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    COPYBOOK:    CASHTRN
+000300*    PURPOSE:     ONE DAY'S CASH OFFICE TRANSACTION RECORD, FED
+000400*                 INTO THE END-OF-DAY TILL RECONCILIATION.
+000500*    MODIFICATION HISTORY
+000600*    DATE       INIT  DESCRIPTION
+000700*    ---------- ----  ------------------------------------------
+000800*    2026-08-09 PJM   ORIGINAL - CASH/CHEQUE TRANSACTIONS.
+000900*    2026-08-09 PJM   CT-TENDER-TYPE WIDENED TO COVER CARD AND
+001000*                     MOBILE-WALLET TENDER, NOT JUST CASH AND
+001100*                     CHEQUES.
+001200******************************************************************
+001300 01  CASH-TRANSACTION-RECORD.
+001400     05  CT-TRANSACTION-NO       PIC 9(06).
+001500     05  CT-TENDER-TYPE          PIC X(02).
+001600         88  CT-TENDER-CASH          VALUE "CA".
+001700         88  CT-TENDER-CARD          VALUE "CD".
+001800         88  CT-TENDER-MOBILE        VALUE "MW".
+001900         88  CT-TENDER-CHEQUE        VALUE "CQ".
+002000     05  CT-AMOUNT               PIC 9(07)V99.
+002100     05  CT-OPERATOR-ID          PIC X(08).
+002200     05  FILLER                  PIC X(10).

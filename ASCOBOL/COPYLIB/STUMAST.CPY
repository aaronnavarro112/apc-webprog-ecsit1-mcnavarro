@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    COPYBOOK:    STUMAST
+000300*    PURPOSE:     STUDENT MASTER RECORD, KEYED BY STUDENT ID.
+000400*    MODIFICATION HISTORY
+000500*    DATE       INIT  DESCRIPTION
+000600*    ---------- ----  ------------------------------------------
+000700*    2026-08-09 PJM   ORIGINAL - REPLACES THE WORKING-STORAGE
+000800*                     StudentName DEMONSTRATION FIELD WITH A
+000900*                     REAL INDEXED STUDENT MASTER FILE.
+001000******************************************************************
+001100 01  STUDENT-MASTER-RECORD.
+001200     05  SM-STUDENT-ID           PIC 9(06).
+001300     05  SM-STUDENT-NAME         PIC X(30).
+001400     05  FILLER                  PIC X(10).

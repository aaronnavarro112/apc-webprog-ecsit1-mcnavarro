@@ -0,0 +1,37 @@
+000100******************************************************************
+000200*    COPYBOOK:    RPTHDR
+000300*    PURPOSE:     SHARED PAGE-NUMBERED MANAGEMENT REPORT HEADING,
+000400*                 USED BY EVERY PRINTED REPORT IN THE SUITE SO
+000500*                 THEY ALL CARRY THE SAME COMPANY BANNER, REPORT
+000600*                 TITLE, RUN DATE AND PAGE NUMBER IN THE SAME
+000700*                 PLACE. THE CALLING PROGRAM MOVES ITS OWN TITLE
+000800*                 INTO RPT-HDR-TITLE AND ITS OWN RUN DATE INTO
+000900*                 RPT-HDR-RUN-DATE, ADDS 1 TO RPT-PAGE-NUMBER,
+001000*                 THEN WRITES RPT-STD-HEADING-1 AND -2 AHEAD OF
+001100*                 ITS OWN COLUMN HEADINGS.
+001200*    MODIFICATION HISTORY
+001300*    DATE       INIT  DESCRIPTION
+001400*    ---------- ----  ------------------------------------------
+001500*    2026-08-09 PJM   ORIGINAL.
+001550*    2026-08-09 PJM   FIXED RPT-HDR-RUN-DATE'S PICTURE - CALLERS
+001560*                     MOVE IN A YYYYMMDD-FORMAT FIELD, SO THE
+001570*                     SLASHES BELONG AFTER THE YEAR AND MONTH,
+001580*                     NOT AFTER THE FIRST TWO DIGITS OF THE YEAR.
+001600******************************************************************
+001700 01  RPT-STD-HEADING-1.
+001800     05  FILLER                  PIC X(19) VALUE
+001900         "ACME MANUFACTURING".
+002000     05  FILLER                  PIC X(01) VALUE SPACES.
+002100     05  RPT-HDR-TITLE           PIC X(30) VALUE SPACES.
+002200     05  FILLER                  PIC X(06) VALUE "DATE: ".
+002300     05  RPT-HDR-RUN-DATE        PIC 9999/99/99.
+002400     05  FILLER                  PIC X(04) VALUE SPACES.
+002500     05  FILLER                  PIC X(06) VALUE "PAGE: ".
+002600     05  RPT-HDR-PAGE-NUMBER     PIC ZZZ9.
+002700 01  RPT-STD-HEADING-2.
+002800     05  FILLER                  PIC X(80) VALUE ALL "-".
+002900*
+003000* PAGE NUMBER COUNTER - RESET TO ZERO BY THE CALLING PROGRAM
+003100* BEFORE THE FIRST HEADING OF EACH REPORT, THEN ADD 1 TO IT
+003200* EVERY TIME A NEW PAGE OF THAT REPORT IS HEADED.
+003300 77  RPT-PAGE-NUMBER             PIC 9(04) VALUE ZERO.

@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK:    EMPMAST
+000300*    PURPOSE:     EMPLOYEE MASTER RECORD LAYOUT - WEEKLY PAYROLL
+000400*    MODIFICATION HISTORY
+000500*    DATE       INIT  DESCRIPTION
+000600*    ---------- ----  ------------------------------------------
+000700*    2026-08-09 PJM   ORIGINAL - EMP ID/NAME/PAY/TAX CODE/PRSI/
+000800*                     PENSION PCT REPLACE HARDCODED PAY FIGURES.
+000900*    2026-08-09 PJM   ADDED BANK SORT CODE/ACCOUNT FOR BACS/SEPA
+001000*                     DISBURSEMENT FILE.
+001050*    2026-08-09 PJM   REMOVED EM-TAX-CODE - RATE LOOKUP IS KEYED
+001060*                     BY TAX YEAR AND PRSI CLASS ONLY (SEE
+001070*                     RATETAB), AND THE FIELD WAS NEVER USED.
+001100******************************************************************
+001200 01  EMPLOYEE-MASTER-RECORD.
+001300     05  EM-EMPLOYEE-ID          PIC 9(06).
+001400     05  EM-EMPLOYEE-NAME        PIC X(30).
+001500     05  EM-GROSS-PAY            PIC 9(07)V99.
+001550     05  FILLER                  PIC X(04).
+001700     05  EM-PRSI-CLASS           PIC X(02).
+001800     05  EM-PENSION-PCT          PIC 9(02)V99.
+001900     05  EM-BANK-SORT-CODE       PIC 9(06).
+002000     05  EM-BANK-ACCOUNT-NO      PIC 9(08).
+002100     05  FILLER                  PIC X(10).

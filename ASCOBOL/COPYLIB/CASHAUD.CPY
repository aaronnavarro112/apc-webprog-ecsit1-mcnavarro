@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK:    CASHAUD
+000300*    PURPOSE:     PERMANENT OVER/SHORT AUDIT TRAIL FOR THE CASH
+000400*                 OFFICE - ONE ENTRY PER DAILY RECONCILIATION RUN
+000500*                 SO A TILL VARIANCE CAN BE TRACED BACK LATER.
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  ------------------------------------------
+000900*    2026-08-09 PJM   ORIGINAL.
+001000******************************************************************
+001100 01  CASH-AUDIT-RECORD.
+001200     05  CA-BUSINESS-DATE        PIC 9(08).
+001300     05  CA-OPERATOR-ID          PIC X(08).
+001400     05  CA-EXPECTED-AMOUNT      PIC 9(07)V99.
+001500     05  CA-ACTUAL-AMOUNT        PIC 9(07)V99.
+001600     05  CA-VARIANCE-AMOUNT      PIC S9(07)V99.
+001700     05  CA-OVER-SHORT-FLAG      PIC X(01).
+001800         88  CA-BALANCED             VALUE "B".
+001900         88  CA-OVER                 VALUE "O".
+002000         88  CA-SHORT                VALUE "S".

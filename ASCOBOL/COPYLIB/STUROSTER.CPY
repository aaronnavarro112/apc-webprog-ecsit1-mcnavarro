@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    COPYBOOK:    STUROSTER
+000300*    PURPOSE:     STUDENT ROSTER RECORD FOR THE ENROLMENT
+000400*                 HEADCOUNT RUN - ONE RECORD PER STUDENT.
+000500*    MODIFICATION HISTORY
+000600*    DATE       INIT  DESCRIPTION
+000700*    ---------- ----  ------------------------------------------
+000800*    2026-08-09 PJM   ORIGINAL - CLASS/GRADE AND GENDER, TO
+000900*                     DRIVE HEADCOUNT BY CLASS INSTEAD OF A
+001000*                     FLAT SCHOOL-WIDE MALE/FEMALE COUNT.
+001050*    2026-08-09 PJM   ADDED SR-STATUS SO A STUDENT CAN BE
+001060*                     ENROLLED, WAITLISTED OR WITHDRAWN INSTEAD
+001070*                     OF A WITHDRAWAL SIMPLY VANISHING FROM THE
+001080*                     ROSTER WITH NO TRACE.
+001100******************************************************************
+001200 01  STUDENT-ROSTER-RECORD.
+001300     05  SR-STUDENT-ID           PIC 9(06).
+001400     05  SR-STUDENT-NAME         PIC X(30).
+001500     05  SR-CLASS-CODE           PIC X(04).
+001600     05  SR-GENDER               PIC X(01).
+001700         88  SR-MALE                 VALUE "M".
+001800         88  SR-FEMALE               VALUE "F".
+001850     05  SR-STATUS               PIC X(01).
+001860         88  SR-ENROLLED             VALUE "E".
+001870         88  SR-WAITLISTED           VALUE "W".
+001880         88  SR-WITHDRAWN            VALUE "D".
+001900     05  FILLER                  PIC X(14).

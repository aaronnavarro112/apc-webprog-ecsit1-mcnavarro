@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:    BANKDISB
+000300*    PURPOSE:     BANK DISBURSEMENT (BACS/SEPA-STYLE) OUTPUT
+000400*                 RECORD - ONE LINE PER EMPLOYEE NET PAYMENT,
+000500*                 READY FOR HAND-OFF TO THE BANK'S UPLOAD.
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  ------------------------------------------
+000900*    2026-08-09 PJM   ORIGINAL.
+001000******************************************************************
+001100 01  BANK-DISBURSEMENT-RECORD.
+001200     05  BD-EMPLOYEE-ID          PIC 9(06).
+001300     05  BD-EMPLOYEE-NAME        PIC X(30).
+001400     05  BD-BANK-SORT-CODE       PIC 9(06).
+001500     05  BD-BANK-ACCOUNT-NO      PIC 9(08).
+001600     05  BD-PAYMENT-AMOUNT       PIC 9(07)V99.
+001700     05  BD-PAY-DATE             PIC 9(08).

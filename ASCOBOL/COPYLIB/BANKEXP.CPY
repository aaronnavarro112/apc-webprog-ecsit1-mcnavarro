@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:    BANKEXP
+000300*    PURPOSE:     EXPECTED BANKING FIGURE FOR THE BUSINESS DAY,
+000400*                 SUPPLIED BY THE CASH OFFICE FOR RECONCILIATION
+000500*                 AGAINST THE TILL'S ACTUAL RECEIPTS.
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  ------------------------------------------
+000900*    2026-08-09 PJM   ORIGINAL.
+001000******************************************************************
+001100 01  EXPECTED-BANKING-RECORD.
+001200     05  EB-BUSINESS-DATE        PIC 9(08).
+001300     05  EB-EXPECTED-AMOUNT      PIC 9(07)V99.
+001400     05  EB-OPERATOR-ID          PIC X(08).
+001500     05  FILLER                  PIC X(10).

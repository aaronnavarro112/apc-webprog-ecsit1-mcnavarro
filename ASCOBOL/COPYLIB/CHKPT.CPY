@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK:    CHKPT
+000300*    PURPOSE:     SINGLE-RECORD CHECKPOINT/RESTART CONTROL FILE
+000400*                 FOR THE WEEKLY PAYROLL RUN. HOLDS THE LAST
+000500*                 EMPLOYEE FULLY PROCESSED SO AN ABORTED RUN CAN
+000600*                 RESTART WITHOUT REPROCESSING THE WHOLE FILE.
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  ------------------------------------------
+001000*    2026-08-09 PJM   ORIGINAL.
+001050*    2026-08-09 PJM   ADDED LAST PAGE NUMBER AND RUNNING EMPLOYEE
+001060*                     COUNT/GROSS/NET PAY TOTALS SO A RESTARTED
+001070*                     RUN CAN RESUME PAYSLIP PAGE NUMBERING AND
+001080*                     THE AUDIT JOURNAL TOTALS WHERE THE ABORTED
+001090*                     RUN LEFT OFF, INSTEAD OF FROM ZERO.
+001100******************************************************************
+001200 01  CHECKPOINT-RECORD.
+001300     05  CK-LAST-EMPLOYEE-ID     PIC 9(06).
+001400     05  CK-RUN-DATE             PIC 9(08).
+001500     05  CK-STATUS               PIC X(01).
+001600         88  CK-RUN-IN-PROGRESS      VALUE "I".
+001700         88  CK-RUN-COMPLETE         VALUE "C".
+001750     05  CK-LAST-PAGE-NUMBER     PIC 9(04).
+001760     05  CK-EMPLOYEE-COUNT       PIC 9(05).
+001770     05  CK-TOTAL-GROSS-PAY      PIC 9(09)V99.
+001780     05  CK-TOTAL-NET-PAY        PIC 9(09)V99.

@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK:    RATETAB
+000300*    PURPOSE:     STATUTORY TAX/PRSI RATE TABLE RECORD, KEYED BY
+000400*                 TAX YEAR AND PRSI CLASS, SO PAYROLL STAFF CAN
+000500*                 MAINTAIN RATES WITHOUT A PROGRAM CHANGE.
+000600*    MODIFICATION HISTORY
+000700*    DATE       INIT  DESCRIPTION
+000800*    ---------- ----  ------------------------------------------
+000900*    2026-08-09 PJM   ORIGINAL.
+001000******************************************************************
+001100 01  RATE-TABLE-RECORD.
+001200     05  RT-KEY.
+001300         10  RT-TAX-YEAR         PIC 9(04).
+001400         10  RT-PRSI-CLASS       PIC X(02).
+001500     05  RT-TAX-RATE-PCT         PIC 9(02)V99.
+001600     05  RT-PRSI-RATE-PCT        PIC 9(02)V99.
+001700     05  RT-EFFECTIVE-DATE       PIC 9(08).
+001800     05  FILLER                  PIC X(10).

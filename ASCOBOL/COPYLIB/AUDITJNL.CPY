@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    COPYBOOK:    AUDITJNL
+000300*    PURPOSE:     SHARED DAILY-RUN AUDIT JOURNAL RECORD, APPENDED
+000400*                 TO BY EVERY BATCH PROGRAM AT END OF RUN SO
+000500*                 THERE IS ONE PERMANENT RECORD OF WHAT RAN, WHEN
+000600*                 AND WHAT ITS KEY TOTALS WERE.
+000700*    MODIFICATION HISTORY
+000800*    DATE       INIT  DESCRIPTION
+000900*    ---------- ----  ------------------------------------------
+001000*    2026-08-09 PJM   ORIGINAL - ONE JOURNAL SHARED BY PROG2,
+001100*                     PROG4 AND PROG5. THIS IS SEPARATE FROM
+001200*                     PROG4'S CASH-AUDIT-FILE, WHICH REMAINS THE
+001300*                     DETAILED OVER/SHORT TRAIL FOR THE TILL -
+001400*                     THIS RECORD IS ONE LINE PER RUN, PER
+001500*                     PROGRAM, FOR ANY PROGRAM IN THE SUITE.
+001600******************************************************************
+001700 01  AUDIT-JOURNAL-RECORD.
+001800     05  AJ-PROGRAM-NAME         PIC X(08).
+001900     05  AJ-RUN-DATE             PIC 9(08).
+002000     05  AJ-RUN-TIME             PIC 9(08).
+002100     05  AJ-TOTAL-1-LABEL        PIC X(20).
+002200     05  AJ-TOTAL-1-AMOUNT       PIC S9(09)V99.
+002300     05  AJ-TOTAL-2-LABEL        PIC X(20).
+002400     05  AJ-TOTAL-2-AMOUNT       PIC S9(09)V99.
+002500     05  FILLER                  PIC X(10).

@@ -1,48 +1,462 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Tax      PIC 9(4) VALUES 250.
-       01 GrossPay PIC 9(4) VALUES 1000.
-       01 Total    PIC 9(4) VALUES 2554.
-       01 PRSI     PIC 9(4) VALUES 175.
-       01 Pension  PIC 9(4) VALUES 125.
-       01 Pay      PIC 9(4) VALUES 2750.
-       01 Deductions PIC 9(4) VALUES 1050.
-       01 NetPay   PIC 9(4).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Tax: ", Tax.
-            DISPLAY "Gross Pay: ", GrossPay.
-            DISPLAY "SUBTRACT Tax FROM GrossPay, Total".
-
-            SUBTRACT Tax FROM GrossPay, Total.
-            DISPLAY "Total: ", GrossPay, " " Total.
-
-            DISPLAY " ".
-
-            MOVE 750 TO Tax.
-            DISPLAY "SUBTRACT Tax, PRSI, Pension FROM Pay".
-            SUBTRACT Tax, PRSI, Pension FROM Pay.
-            DISPLAY Tax, " " PRSI, " "Pension, " "Pay.
-
-            DISPLAY " ".
-
-            MOVE 2750 TO Pay.
-            DISPLAY "SUBTRACT Deductions FROM Pay GIVING NetPay".
-            SUBTRACT Deductions FROM Pay GIVING NetPay
-            DISPLAY Deductions, " " Pay, " "NetPay.
-
-
-
-
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000200* AUTHOR:        P. MURPHY, PAYROLL SYSTEMS
+000300* INSTALLATION:  ACME MANUFACTURING CORP - DATA PROCESSING
+000400* DATE-WRITTEN:  2024-01-15
+000500* DATE-COMPILED:
+000600* PURPOSE:       WEEKLY PAYROLL RUN - CALCULATES GROSS TO NET
+000700*                PAY FOR EVERY EMPLOYEE ON THE EMPLOYEE MASTER
+000800*                FILE.
+000900* TECTONICS:     cobc -x -std=ibm Prog5.cbl
+001000*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* ---------- ----  ----------------------------------------------
+001400* 2026-08-09 PJM   REPLACED HARDCODED GROSSPAY/TAX/PRSI/PENSION/
+001500*                  PAY LITERALS WITH AN INDEXED EMPLOYEE MASTER
+001600*                  FILE. THE SAME SUBTRACT LOGIC NOW RUNS ONCE
+001700*                  PER EMPLOYEE INSTEAD OF ONCE PER COMPILE.
+001750* 2026-08-09 PJM   ADDED A PRINTED PAYSLIP PER EMPLOYEE - NET PAY
+001760*                  NO LONGER ONLY SHOWS UP ON THE CONSOLE.
+001770* 2026-08-09 PJM   TAX/PRSI RATES NOW COME FROM THE RATETAB
+001780*                  RATE TABLE FILE, KEYED BY TAX YEAR AND PRSI
+001790*                  CLASS, INSTEAD OF BEING FLAT PERCENTAGES IN
+001795*                  WORKING-STORAGE.
+001796* 2026-08-09 PJM   NOW APPENDS A RUN RECORD TO THE SHARED AUDIT
+001797*                  JOURNAL SHOWING TOTAL GROSS AND NET PAY FOR
+001798*                  THE RUN.
+001799* 2026-08-09 PJM   ADDED CHECKPOINT/RESTART - THE RUN CAN NOW BE
+001799*                  RESTARTED AFTER AN INTERRUPTION WITHOUT
+001799*                  RE-PAYING EMPLOYEES ALREADY PROCESSED.
+001799* 2026-08-09 PJM   NOW PRODUCES A BANK DISBURSEMENT FILE OF NET
+001799*                  PAY AMOUNTS FOR THE BANK TO ACT ON, ALONGSIDE
+001799*                  THE PRINTED PAYSLIPS.
+001799* 2026-08-09 PJM   PAYSLIPS NOW CARRY THE STANDARD COMPANY
+001799*                  HEADING, RUN DATE AND PAGE NUMBER USED ACROSS
+001799*                  THE WHOLE SUITE.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. PROG5.
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS SEQUENTIAL
+002700         RECORD KEY IS EM-EMPLOYEE-ID
+002800         FILE STATUS IS PY-EMPMAST-STATUS.
+002810     SELECT PAYSLIP-FILE ASSIGN TO "PAYSLIP"
+002820         ORGANIZATION IS LINE SEQUENTIAL
+002830         FILE STATUS IS PY-PAYSLIP-STATUS.
+002840     SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+002850         ORGANIZATION IS INDEXED
+002860         ACCESS MODE IS RANDOM
+002870         RECORD KEY IS RT-KEY
+002880         FILE STATUS IS PY-RATETAB-STATUS.
+002890     SELECT AUDIT-JOURNAL-FILE ASSIGN TO "AUDITJNL"
+002895         ORGANIZATION IS LINE SEQUENTIAL
+002896         FILE STATUS IS PY-AUDITJNL-STATUS.
+002897     SELECT CHECKPOINT-FILE ASSIGN TO "PAYCHKPT"
+002898         ORGANIZATION IS RELATIVE
+002930         ACCESS MODE IS RANDOM
+002940         RELATIVE KEY IS PY-CHKPT-RRN
+002950         FILE STATUS IS PY-CHKPT-STATUS.
+002955     SELECT BANK-DISBURSEMENT-FILE ASSIGN TO "BANKDISB"
+002956         ORGANIZATION IS LINE SEQUENTIAL
+002957         FILE STATUS IS PY-BANKDISB-STATUS.
+002960 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  EMPLOYEE-MASTER-FILE
+003200     LABEL RECORDS ARE STANDARD.
+003300 COPY EMPMAST.
+003305 FD  RATE-TABLE-FILE
+003306     LABEL RECORDS ARE STANDARD.
+003307 COPY RATETAB.
+003310 FD  PAYSLIP-FILE
+003320     LABEL RECORDS ARE STANDARD
+003330     RECORD CONTAINS 80 CHARACTERS.
+003340 01  PAYSLIP-LINE                PIC X(80).
+003345 FD  AUDIT-JOURNAL-FILE
+003350     LABEL RECORDS ARE STANDARD.
+003355 COPY AUDITJNL.
+003360 FD  CHECKPOINT-FILE
+003365     LABEL RECORDS ARE STANDARD.
+003370 COPY CHKPT.
+003375 FD  BANK-DISBURSEMENT-FILE
+003380     LABEL RECORDS ARE STANDARD.
+003385 COPY BANKDISB.
+003400 WORKING-STORAGE SECTION.
+003500 77  PY-EMPMAST-STATUS       PIC X(02).
+003510 77  PY-PAYSLIP-STATUS       PIC X(02).
+003520 77  PY-RATETAB-STATUS       PIC X(02).
+003525 77  PY-AUDITJNL-STATUS      PIC X(02).
+003530 77  PY-CHKPT-STATUS         PIC X(02).
+003532 77  PY-BANKDISB-STATUS      PIC X(02).
+003535 77  PY-CHKPT-RRN            PIC 9(04) COMP VALUE 1.
+003540 77  PY-RESTART-SWITCH       PIC X(01) VALUE "N".
+003545     88  PY-RESTARTING               VALUE "Y".
+003600 77  PY-EOF-SWITCH           PIC X(01) VALUE "N".
+003700     88  PY-END-OF-EMPLOYEES         VALUE "Y".
+003800 77  PY-EMPLOYEE-COUNT       PIC 9(05) COMP VALUE ZERO.
+003810 77  PY-TOTAL-GROSS-PAY      PIC 9(09)V99 VALUE ZERO.
+003820 77  PY-TOTAL-NET-PAY        PIC 9(09)V99 VALUE ZERO.
+003900*
+004000* PER-EMPLOYEE WORKING FIGURES - SAME NAMES AND SUBTRACT SHAPES
+004100* AS THE ORIGINAL DEMONSTRATION PROGRAM, NOW RESET AND RECOMPUTED
+004200* ONCE PER EMPLOYEE INSTEAD OF BEING FIXED VALUE CLAUSES.
+004300 77  PY-TAX                  PIC 9(07)V99 VALUE ZERO.
+004400 77  PY-GROSS-PAY            PIC 9(07)V99 VALUE ZERO.
+004500 77  PY-TOTAL                PIC 9(07)V99 VALUE ZERO.
+004600 77  PY-PRSI                 PIC 9(07)V99 VALUE ZERO.
+004700 77  PY-PENSION              PIC 9(07)V99 VALUE ZERO.
+004800 77  PY-PAY                  PIC 9(07)V99 VALUE ZERO.
+004900 77  PY-DEDUCTIONS           PIC 9(07)V99 VALUE ZERO.
+005000 77  PY-NETPAY               PIC 9(07)V99 VALUE ZERO.
+005100*
+005200* CURRENT-YEAR TAX/PRSI RATES, LOOKED UP ON RATETAB BY TAX YEAR
+005300* AND PRSI CLASS. DEFAULTED IF THE YEAR/CLASS IS NOT ON FILE SO
+005400* A MISSING RATE RECORD DOES NOT ABEND A PAYROLL RUN.
+005500 77  PY-TAX-RATE-PCT         PIC 9(02)V99 VALUE ZERO.
+005600 77  PY-PRSI-RATE-PCT        PIC 9(02)V99 VALUE ZERO.
+005605 77  PY-DEFAULT-TAX-RATE-PCT  PIC 9(02)V99 VALUE 20.00.
+005606 77  PY-DEFAULT-PRSI-RATE-PCT PIC 9(02)V99 VALUE 04.00.
+005610 77  PY-PAY-PERIOD-DATE      PIC 9(08).
+005611 77  PY-TAX-YEAR             PIC 9(04).
+005620*
+005621* SHARED PAGE-NUMBERED MANAGEMENT REPORT HEADING - SEE RPTHDR.
+005622 COPY RPTHDR.
+005623*
+005630* PAYSLIP DETAIL LINES - ONE SLIP PER EMPLOYEE.
+005700 01  PS-EMPLOYEE-LINE.
+005710     05  FILLER              PIC X(11) VALUE "EMPLOYEE : ".
+005720     05  PS-EMP-ID           PIC 9(06).
+005730     05  FILLER              PIC X(02) VALUE SPACES.
+005740     05  PS-EMP-NAME         PIC X(30).
+005750 01  PS-DETAIL-LINE.
+005760     05  PS-DET-LABEL        PIC X(18).
+005770     05  PS-DET-AMOUNT       PIC ZZ,ZZZ,ZZ9.99.
+005780 01  PS-BLANK-LINE           PIC X(01) VALUE SPACE.
+005790 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006000     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+006100         UNTIL PY-END-OF-EMPLOYEES
+006200     PERFORM 3000-TERMINATE THRU 3000-EXIT
+006300     STOP RUN.
+006400*
+006500******************************************************************
+006600* 1000-INITIALIZE - OPEN THE EMPLOYEE MASTER AND PRIME THE READ.
+006700******************************************************************
+006800 1000-INITIALIZE.
+006900     OPEN INPUT EMPLOYEE-MASTER-FILE
+006901     OPEN EXTEND AUDIT-JOURNAL-FILE
+006902     IF PY-AUDITJNL-STATUS NOT = "00"
+006903         OPEN OUTPUT AUDIT-JOURNAL-FILE
+006904     END-IF
+007050     IF PY-EMPMAST-STATUS NOT = "00"
+007100         DISPLAY "PROG5: UNABLE TO OPEN EMPLOYEE MASTER, STATUS "
+007200             PY-EMPMAST-STATUS
+007300         MOVE "Y" TO PY-EOF-SWITCH
+007350         MOVE 4 TO RETURN-CODE
+007400     ELSE
+007450         PERFORM 1060-INITIALIZE-RUN THRU 1060-EXIT
+007600     END-IF.
+007700 1000-EXIT.
+007800     EXIT.
+007900*
+007910******************************************************************
+007920* 1060-INITIALIZE-RUN - EMPLOYEE MASTER OPENED OK. OPEN THE
+007930*                       REMAINING FILES, DECIDE RESTART VS FRESH
+007940*                       RUN, AND PRIME THE FIRST READ.
+007950******************************************************************
+007960 1060-INITIALIZE-RUN.
+006905     OPEN INPUT RATE-TABLE-FILE
+006906     IF PY-RATETAB-STATUS NOT = "00"
+006907         DISPLAY "PROG5: UNABLE TO OPEN RATE TABLE, STATUS "
+006908             PY-RATETAB-STATUS
+006909         MOVE 4 TO RETURN-CODE
+006910     END-IF
+006920     ACCEPT PY-PAY-PERIOD-DATE FROM DATE YYYYMMDD
+006930     MOVE PY-PAY-PERIOD-DATE(1:4) TO PY-TAX-YEAR
+007000     PERFORM 1050-OPEN-CHECKPOINT THRU 1050-EXIT
+007010     IF PY-RESTARTING
+007020         OPEN EXTEND PAYSLIP-FILE
+007030         OPEN EXTEND BANK-DISBURSEMENT-FILE
+007040     ELSE
+007041         OPEN OUTPUT PAYSLIP-FILE
+007042         OPEN OUTPUT BANK-DISBURSEMENT-FILE
+007043     END-IF
+007500     PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT
+007550     PERFORM 1150-SKIP-COMPLETED-EMPLOYEES THRU 1150-EXIT.
+007960 1060-EXIT.
+007970     EXIT.
+007980*
+008000******************************************************************
+008100* 1100-READ-EMPLOYEE - READ THE NEXT EMPLOYEE MASTER RECORD.
+008200******************************************************************
+008300 1100-READ-EMPLOYEE.
+008400     READ EMPLOYEE-MASTER-FILE
+008500         AT END
+008600             MOVE "Y" TO PY-EOF-SWITCH
+008700     END-READ.
+008800 1100-EXIT.
+008900     EXIT.
+008910*
+008920******************************************************************
+008930* 1050-OPEN-CHECKPOINT - OPEN THE CHECKPOINT FILE (CREATING IT IF
+008940*                        THIS IS THE FIRST-EVER RUN) AND DECIDE
+008950*                        WHETHER THIS RUN IS A RESTART OF AN
+008960*                        INTERRUPTED PAY PERIOD.
+008970******************************************************************
+008980 1050-OPEN-CHECKPOINT.
+008990     MOVE 1 TO PY-CHKPT-RRN
+009000     OPEN I-O CHECKPOINT-FILE
+009010     IF PY-CHKPT-STATUS = "35"
+009020         OPEN OUTPUT CHECKPOINT-FILE
+009030         CLOSE CHECKPOINT-FILE
+009040         OPEN I-O CHECKPOINT-FILE
+009050     END-IF
+009060     READ CHECKPOINT-FILE
+009070         INVALID KEY
+009080             MOVE ZERO TO CK-LAST-EMPLOYEE-ID
+009090             SET CK-RUN-COMPLETE TO TRUE
+009100     END-READ
+009110     IF CK-RUN-IN-PROGRESS AND CK-RUN-DATE = PY-PAY-PERIOD-DATE
+009120         MOVE "Y" TO PY-RESTART-SWITCH
+009130         DISPLAY "PROG5: RESTARTING RUN AFTER EMPLOYEE "
+009140             CK-LAST-EMPLOYEE-ID
+009141         MOVE CK-LAST-PAGE-NUMBER TO RPT-PAGE-NUMBER
+009142         MOVE CK-EMPLOYEE-COUNT TO PY-EMPLOYEE-COUNT
+009143         MOVE CK-TOTAL-GROSS-PAY TO PY-TOTAL-GROSS-PAY
+009144         MOVE CK-TOTAL-NET-PAY TO PY-TOTAL-NET-PAY
+009150     ELSE
+009160         MOVE "N" TO PY-RESTART-SWITCH
+009170         MOVE ZERO TO CK-LAST-EMPLOYEE-ID
+009171         MOVE ZERO TO RPT-PAGE-NUMBER
+009172         MOVE ZERO TO CK-LAST-PAGE-NUMBER
+009173         MOVE ZERO TO CK-EMPLOYEE-COUNT
+009174         MOVE ZERO TO CK-TOTAL-GROSS-PAY
+009175         MOVE ZERO TO CK-TOTAL-NET-PAY
+009180         MOVE PY-PAY-PERIOD-DATE TO CK-RUN-DATE
+009190         SET CK-RUN-IN-PROGRESS TO TRUE
+009200         MOVE 1 TO PY-CHKPT-RRN
+009210         REWRITE CHECKPOINT-RECORD
+009220             INVALID KEY
+009230                 WRITE CHECKPOINT-RECORD
+009240     END-IF.
+009250 1050-EXIT.
+009260     EXIT.
+009270*
+009280******************************************************************
+009290* 1150-SKIP-COMPLETED-EMPLOYEES - ON A RESTART, ADVANCE PAST EVERY
+009300*                                 EMPLOYEE ALREADY PAID BEFORE THE
+009310*                                 INTERRUPTION.
+009320******************************************************************
+009330 1150-SKIP-COMPLETED-EMPLOYEES.
+009340     IF PY-RESTARTING
+009350         PERFORM 1160-SKIP-ONE-EMPLOYEE THRU 1160-EXIT
+009360             UNTIL PY-END-OF-EMPLOYEES
+009370                 OR EM-EMPLOYEE-ID > CK-LAST-EMPLOYEE-ID
+009380     END-IF.
+009390 1150-EXIT.
+009400     EXIT.
+009410*
+009420******************************************************************
+009430* 1160-SKIP-ONE-EMPLOYEE - SKIP ONE ALREADY-PAID EMPLOYEE.
+009440******************************************************************
+009450 1160-SKIP-ONE-EMPLOYEE.
+009460     DISPLAY "PROG5: SKIPPING ALREADY-PAID EMPLOYEE "
+009470         EM-EMPLOYEE-ID
+009480     PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+009490 1160-EXIT.
+009500     EXIT.
+009510*
+009100******************************************************************
+009200* 2000-PROCESS-EMPLOYEE - CALCULATE ONE EMPLOYEE'S PAY, THEN READ
+009300*                         THE NEXT MASTER RECORD.
+009400******************************************************************
+009500 2000-PROCESS-EMPLOYEE.
+009600     PERFORM 2100-CALCULATE-PAY THRU 2100-EXIT
+009610     PERFORM 2300-PRINT-PAYSLIP THRU 2300-EXIT
+009620     PERFORM 2500-WRITE-DISBURSEMENT THRU 2500-EXIT
+009700     ADD 1 TO PY-EMPLOYEE-COUNT
+009710     ADD EM-GROSS-PAY TO PY-TOTAL-GROSS-PAY
+009720     ADD PY-NETPAY TO PY-TOTAL-NET-PAY
+009730     PERFORM 2400-UPDATE-CHECKPOINT THRU 2400-EXIT
+009800     PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+009900 2000-EXIT.
+010000     EXIT.
+010100*
+010200******************************************************************
+010300* 2100-CALCULATE-PAY - THE ORIGINAL GROSS-TO-NET SUBTRACT CHAIN,
+010400*                      NOW DRIVEN OFF THE EMPLOYEE MASTER RECORD
+010500*                      INSTEAD OF COMPILE-TIME VALUE CLAUSES.
+010600******************************************************************
+010700 2100-CALCULATE-PAY.
+010800     MOVE EM-GROSS-PAY TO PY-GROSS-PAY
+010900     MOVE EM-GROSS-PAY TO PY-TOTAL
+011000     MOVE EM-GROSS-PAY TO PY-PAY
+011050     PERFORM 2110-LOOKUP-RATES THRU 2110-EXIT
+011100     COMPUTE PY-TAX ROUNDED = EM-GROSS-PAY * PY-TAX-RATE-PCT / 100
+011200     COMPUTE PY-PRSI ROUNDED =
+011250         EM-GROSS-PAY * PY-PRSI-RATE-PCT / 100
+011300     COMPUTE PY-PENSION ROUNDED =
+011400         EM-GROSS-PAY * EM-PENSION-PCT / 100
+011500*
+011600     DISPLAY "EMPLOYEE: " EM-EMPLOYEE-ID " " EM-EMPLOYEE-NAME
+011700     DISPLAY "Tax: " PY-TAX
+011800     DISPLAY "Gross Pay: " PY-GROSS-PAY
+011900     DISPLAY "SUBTRACT Tax FROM GrossPay, Total".
+012000
+012100     SUBTRACT PY-TAX FROM PY-GROSS-PAY, PY-TOTAL.
+012200     DISPLAY "Total: " PY-GROSS-PAY " " PY-TOTAL.
+012300
+012400     DISPLAY " ".
+012500
+012600     DISPLAY "SUBTRACT Tax, PRSI, Pension FROM Pay".
+012700     SUBTRACT PY-TAX, PY-PRSI, PY-PENSION FROM PY-PAY.
+012800     DISPLAY PY-TAX " " PY-PRSI " " PY-PENSION " " PY-PAY.
+012900
+013000     DISPLAY " ".
+013100
+013200     MOVE EM-GROSS-PAY TO PY-PAY
+013300     COMPUTE PY-DEDUCTIONS = PY-TAX + PY-PRSI + PY-PENSION
+013400     DISPLAY "SUBTRACT Deductions FROM Pay GIVING NetPay".
+013500     SUBTRACT PY-DEDUCTIONS FROM PY-PAY GIVING PY-NETPAY.
+013600     DISPLAY PY-DEDUCTIONS " " PY-PAY " " PY-NETPAY.
+013700     DISPLAY " ".
+013800 2100-EXIT.
+013900     EXIT.
+013910*
+013920******************************************************************
+013930* 2110-LOOKUP-RATES - LOOK UP THIS EMPLOYEE'S TAX/PRSI RATES ON
+013940*                     RATETAB FOR THE CURRENT TAX YEAR AND PRSI
+013950*                     CLASS. FALLS BACK TO THE DEFAULT RATES IF
+013960*                     THE YEAR/CLASS COMBINATION IS NOT ON FILE.
+013970******************************************************************
+013980 2110-LOOKUP-RATES.
+013990     MOVE PY-TAX-YEAR TO RT-TAX-YEAR
+014000     MOVE EM-PRSI-CLASS TO RT-PRSI-CLASS
+014001     IF PY-RATETAB-STATUS = "00"
+014005         READ RATE-TABLE-FILE
+014010             INVALID KEY
+014015                 MOVE PY-DEFAULT-TAX-RATE-PCT TO PY-TAX-RATE-PCT
+014020                 MOVE PY-DEFAULT-PRSI-RATE-PCT TO PY-PRSI-RATE-PCT
+014025             NOT INVALID KEY
+014030                 MOVE RT-TAX-RATE-PCT TO PY-TAX-RATE-PCT
+014035                 MOVE RT-PRSI-RATE-PCT TO PY-PRSI-RATE-PCT
+014040         END-READ
+014041     ELSE
+014042         MOVE PY-DEFAULT-TAX-RATE-PCT TO PY-TAX-RATE-PCT
+014043         MOVE PY-DEFAULT-PRSI-RATE-PCT TO PY-PRSI-RATE-PCT
+014044     END-IF.
+014045 2110-EXIT.
+014050     EXIT.
+014000*
+014010******************************************************************
+014020* 2300-PRINT-PAYSLIP - WRITE ONE PAYSLIP FOR THE CURRENT EMPLOYEE
+014030*                      SHOWING GROSS PAY, TAX, PRSI, PENSION,
+014040*                      TOTAL DEDUCTIONS AND NET PAY.
+014050******************************************************************
+014060 2300-PRINT-PAYSLIP.
+014062     ADD 1 TO RPT-PAGE-NUMBER
+014064     MOVE "PAYSLIP" TO RPT-HDR-TITLE
+014070     MOVE PY-PAY-PERIOD-DATE TO RPT-HDR-RUN-DATE
+014075     MOVE RPT-PAGE-NUMBER TO RPT-HDR-PAGE-NUMBER
+014080     WRITE PAYSLIP-LINE FROM RPT-STD-HEADING-1
+014090     WRITE PAYSLIP-LINE FROM RPT-STD-HEADING-2
+014100     MOVE EM-EMPLOYEE-ID TO PS-EMP-ID
+014110     MOVE EM-EMPLOYEE-NAME TO PS-EMP-NAME
+014120     WRITE PAYSLIP-LINE FROM PS-EMPLOYEE-LINE
+014130     WRITE PAYSLIP-LINE FROM PS-BLANK-LINE
+014140     MOVE "GROSS PAY:" TO PS-DET-LABEL
+014150     MOVE PY-GROSS-PAY TO PS-DET-AMOUNT
+014160     WRITE PAYSLIP-LINE FROM PS-DETAIL-LINE
+014170     MOVE "TAX:" TO PS-DET-LABEL
+014180     MOVE PY-TAX TO PS-DET-AMOUNT
+014190     WRITE PAYSLIP-LINE FROM PS-DETAIL-LINE
+014200     MOVE "PRSI:" TO PS-DET-LABEL
+014210     MOVE PY-PRSI TO PS-DET-AMOUNT
+014220     WRITE PAYSLIP-LINE FROM PS-DETAIL-LINE
+014230     MOVE "PENSION:" TO PS-DET-LABEL
+014240     MOVE PY-PENSION TO PS-DET-AMOUNT
+014250     WRITE PAYSLIP-LINE FROM PS-DETAIL-LINE
+014260     MOVE "TOTAL DEDUCTIONS:" TO PS-DET-LABEL
+014270     MOVE PY-DEDUCTIONS TO PS-DET-AMOUNT
+014280     WRITE PAYSLIP-LINE FROM PS-DETAIL-LINE
+014290     MOVE "NET PAY:" TO PS-DET-LABEL
+014300     MOVE PY-NETPAY TO PS-DET-AMOUNT
+014310     WRITE PAYSLIP-LINE FROM PS-DETAIL-LINE
+014320     WRITE PAYSLIP-LINE FROM PS-BLANK-LINE
+014330     WRITE PAYSLIP-LINE FROM PS-BLANK-LINE.
+014340 2300-EXIT.
+014350     EXIT.
+014352*
+014354******************************************************************
+014356* 2400-UPDATE-CHECKPOINT - RECORD THIS EMPLOYEE AS THE LAST ONE
+014358*                          COMPLETED, SO A RESTART DOES NOT PAY
+014360*                          THEM TWICE.
+014362******************************************************************
+014364 2400-UPDATE-CHECKPOINT.
+014366     MOVE EM-EMPLOYEE-ID TO CK-LAST-EMPLOYEE-ID
+014367     MOVE RPT-PAGE-NUMBER TO CK-LAST-PAGE-NUMBER
+014367     MOVE PY-EMPLOYEE-COUNT TO CK-EMPLOYEE-COUNT
+014367     MOVE PY-TOTAL-GROSS-PAY TO CK-TOTAL-GROSS-PAY
+014367     MOVE PY-TOTAL-NET-PAY TO CK-TOTAL-NET-PAY
+014368     MOVE 1 TO PY-CHKPT-RRN
+014370     REWRITE CHECKPOINT-RECORD.
+014372 2400-EXIT.
+014374     EXIT.
+014375*
+014376******************************************************************
+014377* 2500-WRITE-DISBURSEMENT - WRITE ONE BANK DISBURSEMENT RECORD FOR
+014378*                           THIS EMPLOYEE'S NET PAY.
+014379******************************************************************
+014381 2500-WRITE-DISBURSEMENT.
+014382     MOVE EM-EMPLOYEE-ID TO BD-EMPLOYEE-ID
+014383     MOVE EM-EMPLOYEE-NAME TO BD-EMPLOYEE-NAME
+014384     MOVE EM-BANK-SORT-CODE TO BD-BANK-SORT-CODE
+014385     MOVE EM-BANK-ACCOUNT-NO TO BD-BANK-ACCOUNT-NO
+014386     MOVE PY-NETPAY TO BD-PAYMENT-AMOUNT
+014387     MOVE PY-PAY-PERIOD-DATE TO BD-PAY-DATE
+014388     WRITE BANK-DISBURSEMENT-RECORD.
+014389 2500-EXIT.
+014390     EXIT.
+014391*
+014392******************************************************************
+014393* 3000-TERMINATE - CLOSE FILES AND REPORT THE RUN COUNT.
+014394******************************************************************
+014400 3000-TERMINATE.
+014401     IF PY-EMPMAST-STATUS = "00"
+014402         SET CK-RUN-COMPLETE TO TRUE
+014403         MOVE 1 TO PY-CHKPT-RRN
+014404         REWRITE CHECKPOINT-RECORD
+014404     END-IF
+014405     PERFORM 3100-WRITE-AUDIT-JOURNAL THRU 3100-EXIT
+014410     CLOSE EMPLOYEE-MASTER-FILE
+014425     CLOSE AUDIT-JOURNAL-FILE
+014426     IF PY-EMPMAST-STATUS = "00"
+014415         CLOSE RATE-TABLE-FILE
+014420         CLOSE PAYSLIP-FILE
+014427         CLOSE CHECKPOINT-FILE
+014428         CLOSE BANK-DISBURSEMENT-FILE
+014429     END-IF
+014430     DISPLAY "PROG5: EMPLOYEES PROCESSED: " PY-EMPLOYEE-COUNT.
+014440 3000-EXIT.
+014450     EXIT.
+014460*
+014470******************************************************************
+014480* 3100-WRITE-AUDIT-JOURNAL - APPEND ONE RUN RECORD TO THE SHARED
+014490*                            AUDIT JOURNAL.
+014500******************************************************************
+014510 3100-WRITE-AUDIT-JOURNAL.
+014520     MOVE "PROG5" TO AJ-PROGRAM-NAME
+014530     ACCEPT AJ-RUN-DATE FROM DATE YYYYMMDD
+014540     ACCEPT AJ-RUN-TIME FROM TIME
+014550     MOVE "TOTAL GROSS PAY" TO AJ-TOTAL-1-LABEL
+014560     MOVE PY-TOTAL-GROSS-PAY TO AJ-TOTAL-1-AMOUNT
+014570     MOVE "TOTAL NET PAY" TO AJ-TOTAL-2-LABEL
+014580     MOVE PY-TOTAL-NET-PAY TO AJ-TOTAL-2-AMOUNT
+014590     WRITE AUDIT-JOURNAL-RECORD.
+014600 3100-EXIT.
+014610     EXIT.
+014900 END PROGRAM PROG5.
